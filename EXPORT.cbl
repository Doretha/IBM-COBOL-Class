@@ -50,6 +50,10 @@
            SELECT OUTFILE
            ASSIGN TO OUTFILE
              FILE STATUS IS OFCODE.
+      *
+           SELECT OUTFILE2
+           ASSIGN TO OUTFILE2
+             FILE STATUS IS O2CODE.
 
       *
        DATA DIVISION.
@@ -68,6 +72,15 @@
            DATA RECORD IS OUTFILE-REC.
       *
        01  OUTFILE-REC  PIC X(133).
+      *
+      *** Comma-delimited CSV twin of OUTFILE, same 18 fields, for the
+      *** downstream spreadsheet macros that choke on pipe delimiters.
+       FD  OUTFILE2
+           RECORDING MODE IS F
+           RECORD CONTAINS 150 CHARACTERS
+           DATA RECORD IS OUTFILE2-REC.
+      *
+       01  OUTFILE2-REC  PIC X(150).
 
       *
        WORKING-STORAGE SECTION.
@@ -76,6 +89,19 @@
              88 END-OF-FILE   VALUE 'Y'.
           05 IFCODE           PIC X(02).
           05 OFCODE           PIC X(02).
+          05 O2CODE           PIC X(02).
+
+       01 WS-COUNTERS.
+          05 WS-RECS-READ     PIC 9(05) VALUE 0.
+          05 WS-RECS-WRITTEN  PIC 9(05) VALUE 0.
+
+       01 WS-SELECTION-CONTROLS.
+      *** PARM FROM COMMAND-LINE:  SPACES = export every record,
+      *** 'INPATIENT' = only PATIENT-TYPE = "I", anything else is
+      *** matched against the first 3 bytes of INS-TYPE.
+          05 WS-FILTER-PARM          PIC X(10) VALUE SPACES.
+          05 WS-RECORD-SELECTED-SW   PIC X(01) VALUE 'Y'.
+             88 RECORD-SELECTED               VALUE 'Y'.
 
        01  WS-INFILE-REC.
            05  PATIENT-NBR        PIC 9(05).
@@ -144,6 +170,26 @@
            05  FILLER               PIC X(01) VALUE '|'.
            05  DEDUCTIBLE-O         PIC 9(04).
 
+      *** Pipe-delimited column-name header for OUTFILE, written once
+      *** ahead of the first WS-OUTFILE-REC so Excel imports the field
+      *** names instead of the first patient's data.
+       01  WS-OUTFILE-HEADER        PIC X(133) VALUE
+           'NBR|LNAME|FNAME|NPA|NXX|EXCH|TYPE|BED|ADMIT|RATE|DIAG|INS|S
+      -    'TAY|TOTAMT|PCP|NETWORK|COPAY|DEDUCT'.
+
+      *** Comma-delimited column-name header for OUTFILE2.
+       01  WS-OUTFILE2-HEADER       PIC X(150) VALUE
+           'NBR,LNAME,FNAME,NPA,NXX,EXCH,TYPE,BED,ADMIT,RATE,DIAG,INS,S
+      -    'TAY,TOTAMT,PCP,NETWORK,COPAY,DEDUCT'.
+
+      *** Working area used to build the CSV detail record.  Numeric
+      *** fields are re-edited WITHOUT commas so they stay true CSV.
+       01  WS-OUTFILE2-DETAIL-REC   PIC X(150) VALUE SPACES.
+       01  WS-CSV-EDIT-FIELDS.
+           05  CSV-AMT-PER-DAY      PIC Z(4)9.99.
+           05  CSV-PATIENT-TOT-AMT  PIC Z(6)9.99.
+           05  CSV-COPAY            PIC ---9.
+           05  CSV-DEDUCTIBLE       PIC ----9.
 
       *
       *****************************************************************
@@ -207,6 +253,18 @@
            ELSE
               DISPLAY 'ERROR ENCOUNTERED OPENING OUTFILE'
            END-IF.
+
+           OPEN OUTPUT OUTFILE2.
+           IF O2CODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED OPENING OUTFILE2'
+           END-IF.
+
+           ACCEPT WS-FILTER-PARM FROM COMMAND-LINE.
+
+           WRITE OUTFILE-REC FROM WS-OUTFILE-HEADER.
+           WRITE OUTFILE2-REC FROM WS-OUTFILE2-HEADER.
       *
        0200-READ-INPUT-FILE.
       *
@@ -226,6 +284,9 @@
            ELSE
               DISPLAY 'ERROR ENCOUNTERED READIG INPUT FILE'
            END-IF.
+           IF NOT END-OF-FILE
+              ADD 1 TO WS-RECS-READ
+           END-IF.
 
       *
        0300-MAIN-PROCESS.
@@ -245,10 +306,41 @@
       *    -  500-TOTAL-ALL-PROJECTS-EXPENSE                          *
       *****************************************************************
       *
-           PERFORM 0400-MOVE-FIELDS-TO-OUTFILE.
-           PERFORM 0500-WRITE-OUTFILE.
+           PERFORM 0350-CHECK-SELECTION.
+           IF RECORD-SELECTED
+              PERFORM 0400-MOVE-FIELDS-TO-OUTFILE
+              PERFORM 0500-WRITE-OUTFILE
+              PERFORM 0450-BUILD-CSV-RECORD
+              PERFORM 0550-WRITE-OUTFILE2
+           END-IF.
            PERFORM 0200-READ-INPUT-FILE.
 
+       0350-CHECK-SELECTION.
+      *
+      *****************************************************************
+      *  DESCRIPTION:                                                 *
+      *    THIS PARAGRAPH APPLIES THE OPTIONAL COMMAND-LINE SELECTION *
+      *    FILTER SO NOT EVERY INFILE RECORD HAS TO BE EXPORTED.      *
+      *****************************************************************
+      *
+           IF WS-FILTER-PARM = SPACES
+              MOVE 'Y' TO WS-RECORD-SELECTED-SW
+           ELSE
+              IF WS-FILTER-PARM = 'INPATIENT'
+                 IF INPATIENT
+                    MOVE 'Y' TO WS-RECORD-SELECTED-SW
+                 ELSE
+                    MOVE 'N' TO WS-RECORD-SELECTED-SW
+                 END-IF
+              ELSE
+                 IF WS-FILTER-PARM (1:3) = INS-TYPE
+                    MOVE 'Y' TO WS-RECORD-SELECTED-SW
+                 ELSE
+                    MOVE 'N' TO WS-RECORD-SELECTED-SW
+                 END-IF
+              END-IF
+           END-IF.
+
        0400-MOVE-FIELDS-TO-OUTFILE.
            MOVE PATIENT-NBR       TO PATIENT-NBR-O.
            MOVE LAST-NAME         TO LAST-NAME-O.
@@ -272,11 +364,55 @@
        0500-WRITE-OUTFILE.
            WRITE OUTFILE-REC FROM WS-OUTFILE-REC.
            IF OFCODE = '00'
-              NEXT SENTENCE
+              ADD 1 TO WS-RECS-WRITTEN
            ELSE
               DISPLAY 'ERROR ENCOUNTERED WRITING TO THE OUTFILE'
            END-IF.
 
+       0450-BUILD-CSV-RECORD.
+      *
+      *****************************************************************
+      *  DESCRIPTION:                                                 *
+      *    THIS PARAGRAPH BUILDS THE COMMA-DELIMITED CSV TWIN OF THE  *
+      *    OUTFILE DETAIL RECORD, QUOTING THE TEXT FIELDS AND         *
+      *    RE-EDITING THE NUMERIC FIELDS WITHOUT COMMAS.              *
+      *****************************************************************
+      *
+           MOVE AMT-PER-DAY       TO CSV-AMT-PER-DAY.
+           MOVE PATIENT-TOT-AMT   TO CSV-PATIENT-TOT-AMT.
+           MOVE COPAY             TO CSV-COPAY.
+           MOVE DEDUCTIBLE        TO CSV-DEDUCTIBLE.
+           MOVE SPACES TO WS-OUTFILE2-DETAIL-REC.
+           STRING
+              PATIENT-NBR                    DELIMITED BY SIZE
+              ',"' FUNCTION TRIM(LAST-NAME)  DELIMITED BY SIZE
+              '","' FUNCTION TRIM(FIRST-NAME) DELIMITED BY SIZE
+              '",' NPA                        DELIMITED BY SIZE
+              ',' NXX                         DELIMITED BY SIZE
+              ',' EXCHANGE                    DELIMITED BY SIZE
+              ',' PATIENT-TYPE                DELIMITED BY SIZE
+              ',' BED-IDENTITY                DELIMITED BY SIZE
+              ',"' DATE-ADMIT                 DELIMITED BY SIZE
+              '",' FUNCTION TRIM(CSV-AMT-PER-DAY)      DELIMITED BY SIZE
+              ',' DIAGNOSTIC-CODE             DELIMITED BY SIZE
+              ',' INS-TYPE                    DELIMITED BY SIZE
+              ',' HOSPITAL-STAY-LTH           DELIMITED BY SIZE
+              ',' FUNCTION TRIM(CSV-PATIENT-TOT-AMT)   DELIMITED BY SIZE
+              ',' PCP-ID                      DELIMITED BY SIZE
+              ',' IN-OUT-NETWORK              DELIMITED BY SIZE
+              ',' FUNCTION TRIM(CSV-COPAY)             DELIMITED BY SIZE
+              ',' FUNCTION TRIM(CSV-DEDUCTIBLE)        DELIMITED BY SIZE
+                 INTO WS-OUTFILE2-DETAIL-REC
+           END-STRING.
+
+       0550-WRITE-OUTFILE2.
+           WRITE OUTFILE2-REC FROM WS-OUTFILE2-DETAIL-REC.
+           IF O2CODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED WRITING TO THE OUTFILE2'
+           END-IF.
+
        0600-CLOSE-FILES.
       *
       *****************************************************************
@@ -310,3 +446,13 @@
            ELSE
               DISPLAY 'ERROR ENCOUNTERED CLOSING OUTFILE'
            END-IF.
+      *
+           CLOSE OUTFILE2.
+           IF O2CODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED CLOSING OUTFILE2'
+           END-IF.
+      *
+           DISPLAY 'EXPORT RECONCILIATION -- RECORDS READ: '
+                   WS-RECS-READ ' RECORDS WRITTEN: ' WS-RECS-WRITTEN.
