@@ -43,6 +43,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO EMPROJ.
+      *
+           SELECT REPORT-FILE ASSIGN TO PROJRPT. *>EMPLOYEE PROJECT RPT
       *
        DATA DIVISION.
        FILE SECTION.
@@ -65,15 +67,24 @@
            05 EMP-LANGUAGE-CERT-I           PIC X(20).
            05 EMP-ON-CALL-I                 PIC X(01).
            05 FILLER                        PIC X(02).
+      *
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REPORT-LINE.
+      *
+       01  REPORT-LINE                      PIC X(132).
       *
        WORKING-STORAGE SECTION.
        77  PROJECT-INDEX     PIC S9(4) COMP. *> SUBSCRIPT FOR TABLE
-       77  TABLE-MAX         PIC S9(4) COMP VALUE 20.
+       77  TABLE-MAX         PIC S9(4) COMP VALUE 200.
        77  SW-END-OF-FILE    PIC X(01) VALUE SPACES.
                 88 END-OF-FILE         VALUE 'Y'.
       *
        01  EMP-PROJECT-TABLE.      *>EMPLOYEE PROJECT TABLE ARRAY
-           05 EMP-PROJECT-ITEM OCCURS 20 TIMES
+           05 EMP-PROJECT-ITEM OCCURS 200 TIMES
                 ASCENDING KEY IS EMP-NAME
                 INDEXED BY PROJ-IDX.
                 10 EMP-PROJECT               PIC X(4).
@@ -111,6 +122,107 @@
        77  SUM-1       PIC 9(18) VALUE 0.
        77  MAX-OUT     PIC 9(4).
        77  INDEX-COUNT PIC 9(5).
+
+       01 WS-SUM-VARIABLES.        *>COLUMN SUMS FOR ALL-PROJECT COSTS
+          05 WS-SUM-DAYS-ON-PROJ         PIC 9(6).
+          05 WS-SUM-BILLING-RATE         PIC 9(6)V99.
+          05 WS-SUM-OT-HOURS             PIC 9(6).
+          05 WS-SUM-OT-RATE              PIC 9(6)V99.
+      *
+      *****************************************************************
+      *  SEARCH PARAMETER, ACCEPTED FROM THE COMMAND LINE, SO THE      *
+      *  PROJECT CODE / POSITION / STATE OFFICE THIS PROGRAM SEARCHES  *
+      *  FOR CAN BE CHANGED WITHOUT A RECOMPILE. FORMAT IS THE THREE   *
+      *  VALUES SEPARATED BY COMMAS - E.G. 'A111,PROGRAMMER/ANALYST,NC'*
+      *  A SPACES PARM (OR NO PARM AT ALL) DEFAULTS TO THE ORIGINAL    *
+      *  HARDCODED SEARCH VALUES.                                      *
+      *****************************************************************
+      *
+       01 WS-SEARCH-PARM               PIC X(60).
+      *
+       01 WS-SEARCH-CRITERIA.
+          05 WS-PARM-PROJECT           PIC X(04).
+          05 WS-PARM-POSITION          PIC X(20).
+          05 WS-PARM-STATE             PIC X(02).
+      *
+      *****************************************************************
+      *  WS-TABLE-ENTRIES-LOADED IS THE NUMBER OF INPUT RECORDS ACTUAL-*
+      *  LY LOADED INTO EMP-PROJECT-TABLE BY 050-LOAD-DATA-INTO-TABLE. *
+      *  WS-SKIPPED-COUNT IS HOW MANY INPUT RECORDS WERE LEFT OUT      *
+      *  BECAUSE THE TABLE'S CAPACITY (TABLE-MAX) WAS REACHED.         *
+      *****************************************************************
+      *
+       01 WS-TABLE-ENTRIES-LOADED      PIC S9(4) COMP VALUE 0.
+       01 WS-SKIPPED-COUNT             PIC 9(05) VALUE 0.
+      *
+      *****************************************************************
+      *  EMPLOYEE PROJECT TABLE REPORT (RPT DD NAME PROJRPT). CARRIES  *
+      *  THE SAME INFORMATION THIS PROGRAM ALREADY DISPLAYS TO SYSOUT  *
+      *  (THE LOADED TABLE DUMP, THE PROJECT/ON-CALL NAME SEARCHES,    *
+      *  THE PER-EMPLOYEE COST BREAKDOWN AND THE PROJECT COST TOTALS)  *
+      *  SO A RUN CAN BE RETAINED AND DISTRIBUTED INSTEAD OF ONLY      *
+      *  LIVING IN JOB-LOG SYSOUT.                                     *
+      *****************************************************************
+      *
+       01 RPT-HEADER-1.
+          05 FILLER            PIC X(15) VALUE SPACES.
+          05 FILLER            PIC X(30) VALUE
+                'EMPLOYEE PROJECT TABLE REPORT'.
+          05 FILLER            PIC X(20) VALUE SPACES.
+          05 RPT-DATE-O        PIC 9999/99/99.
+          05 FILLER            PIC X(53) VALUE SPACES.
+      *
+       01 RPT-HEADER-2.
+          05 FILLER            PIC X(132) VALUE ALL '-'.
+      *
+       01 RPT-BLANK-LINE.
+          05 FILLER            PIC X(132) VALUE SPACES.
+      *
+       01 RPT-SECTION-TITLE.
+          05 RPT-SECTION-TEXT  PIC X(60).
+          05 FILLER            PIC X(72) VALUE SPACES.
+      *
+       01 RPT-TABLE-DETAIL.       *>LOADED TABLE DUMP LINE
+          05 RPT-TBL-PROJECT      PIC X(04).
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 RPT-TBL-NAME         PIC X(15).
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 RPT-TBL-STATE        PIC X(02).
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 RPT-TBL-POSITION     PIC X(20).
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 RPT-TBL-DAYS         PIC ZZ9.
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 RPT-TBL-OT-HRS       PIC ZZ9.
+          05 FILLER               PIC X(02) VALUE SPACES.
+          05 RPT-TBL-ON-CALL      PIC X(01).
+          05 FILLER               PIC X(53) VALUE SPACES.
+      *
+       01 RPT-NAME-DETAIL.        *>A111 / NC ON-CALL NAME LINES
+          05 FILLER               PIC X(04) VALUE SPACES.
+          05 RPT-NAME-TEXT        PIC X(50).
+          05 FILLER               PIC X(78) VALUE SPACES.
+      *
+       01 RPT-EMP-COST-DETAIL.    *>PER-EMPLOYEE COST BREAKDOWN
+          05 RPT-COST-NAME        PIC X(15).
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 FILLER               PIC X(06) VALUE 'DAYS: '.
+          05 RPT-COST-DAYS        PIC ZZ9.
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 FILLER               PIC X(09) VALUE 'REG COST:'.
+          05 RPT-COST-REG         PIC $$$$,$$9.99.
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 FILLER               PIC X(08) VALUE 'OT HRS: '.
+          05 RPT-COST-OT-HRS      PIC ZZ9.
+          05 FILLER               PIC X(03) VALUE SPACES.
+          05 FILLER               PIC X(08) VALUE 'OT COST:'.
+          05 RPT-COST-OT          PIC $$$$,$$9.99.
+          05 FILLER               PIC X(11) VALUE SPACES.
+      *
+       01 RPT-TOTAL-DETAIL.
+          05 RPT-TOTAL-LABEL      PIC X(55).
+          05 RPT-TOTAL-AMT        PIC $$$$,$$$,$$9.99.
+          05 FILLER               PIC X(60) VALUE SPACES.
       *
       *****************************************************************
       *  DESCRIPTION:                                                 *
@@ -140,20 +252,59 @@
       *****************************************************************
       *  DESCRIPTION:                                                 *
       *    THIS PARAGRAPH INITIALIZES WORKING STORAGE VARIABLES, OPENS*
-      *    THE INPUT FILE, READS THE FIRST INPUT RECORD AND SETS THE  *
-      *    END OF FILE SWITCH WHEN THE END OF INPUT FILE IS DETECTED. *
+      *    THE INPUT AND REPORT FILES, PARSES THE OPTIONAL SEARCH     *
+      *    PARM, WRITES THE REPORT FILE HEADERS, READS THE FIRST      *
+      *    INPUT RECORD AND SETS THE END OF FILE SWITCH WHEN THE END  *
+      *    OF INPUT FILE IS DETECTED.                                 *
       *                                                               *
       *  CALLED BY:                                                   *
       *    MAIN PROCEDURE AREA                                        *
       *                                                               *
       *  CALLS:                                                       *
-      *    -  NONE                                                    *
+      *    -  010-PARSE-SEARCH-PARM                                   *
       *****************************************************************
       *
            INITIALIZE EMP-PROJECT-TABLE, WS-TEMP-VARIABLES.
+           ACCEPT WS-SEARCH-PARM FROM COMMAND-LINE.
+           PERFORM 010-PARSE-SEARCH-PARM.
+      *
            OPEN INPUT INPUT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RPT-DATE-O.
+           WRITE REPORT-LINE FROM RPT-HEADER-1.
+           WRITE REPORT-LINE FROM RPT-HEADER-2.
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE.
+      *
            READ INPUT-FILE
               AT END MOVE 'Y' TO SW-END-OF-FILE.
+      *
+       010-PARSE-SEARCH-PARM.
+      *
+      *****************************************************************
+      *  DESCRIPTION:                                                 *
+      *    BREAKS THE COMMAND-LINE SEARCH PARM INTO THE PROJECT CODE, *
+      *    POSITION AND STATE OFFICE 200-FIND-PROJECT, 300-FIND-NC-OT-*
+      *    SKILL AND 400-TOTAL-PROJ-EXPENSE SEARCH FOR. WHEN NO PARM  *
+      *    IS SUPPLIED, THE ORIGINAL HARDCODED SEARCH VALUES ARE USED *
+      *    SO THE PROGRAM STILL RUNS UNCHANGED WITH NO PARM PASSED.   *
+      *                                                               *
+      *  CALLED BY:                                                   *
+      *    -  000-HOUSEKEEPING                                        *
+      *                                                               *
+      *  CALLS:                                                       *
+      *    -  NONE                                                    *
+      *****************************************************************
+      *
+           IF WS-SEARCH-PARM = SPACES
+              MOVE 'A111'                TO WS-PARM-PROJECT
+              MOVE 'PROGRAMMER/ANALYST'  TO WS-PARM-POSITION
+              MOVE 'NC'                  TO WS-PARM-STATE
+           ELSE
+              UNSTRING WS-SEARCH-PARM DELIMITED BY ','
+                 INTO WS-PARM-PROJECT, WS-PARM-POSITION, WS-PARM-STATE
+              END-UNSTRING
+           END-IF.
       *
        050-LOAD-DATA-INTO-TABLE.
       *
@@ -162,15 +313,22 @@
       *    THIS PARAGRAPH LOADS INPUT FILE RECORDS INTO THE TABLE     *
       *    UNTIL THE MAX NUMBER OF TABLE ENTRIES IS REACHED OR UNTIL  *
       *    THE END OF THE INPUT FILE IS READ. WHEN THE END OF THE     *
-      *    INPUT FILE IS DETECTED, THE END OF FILE SWITCH IS SET.     *
+      *    INPUT FILE IS DETECTED, THE END OF FILE SWITCH IS SET. IF  *
+      *    INPUT RECORDS REMAIN AFTER THE TABLE'S CAPACITY IS REACHED,*
+      *    060-WARN-TABLE-OVERFLOW IS CALLED TO COUNT AND REPORT THEM *
+      *    INSTEAD OF LETTING THEM VANISH SILENTLY.                   *
       *                                                               *
       *  CALLED BY:                                                   *
       *    MAIN PROCEDURE AREA                                        *
       *                                                               *
       *  CALLS:                                                       *
-      *    -  NONE                                                    *
+      *    -  060-WARN-TABLE-OVERFLOW                                 *
       *****************************************************************
       *
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE.
+           MOVE 'EMPLOYEE PROJECT TABLE ENTRIES LOADED:'
+                                            TO RPT-SECTION-TEXT.
+           WRITE REPORT-LINE FROM RPT-SECTION-TITLE.
       *
       *****************************************************************
       *  MOVE INPUT FILE FIELDS TO TABLE (ARRAY) FIELDS               *
@@ -200,7 +358,16 @@
                       EMP-ON-CALL (PROJECT-INDEX)
       *
               DISPLAY EMP-PROJECT-ITEM(PROJECT-INDEX) *> DISPLAY RECORD
-
+      *
+              MOVE EMP-PROJECT (PROJECT-INDEX)  TO RPT-TBL-PROJECT
+              MOVE EMP-NAME (PROJECT-INDEX)     TO RPT-TBL-NAME
+              MOVE EMP-STATE-OFFICE (PROJECT-INDEX) TO RPT-TBL-STATE
+              MOVE EMP-PROJECT-POSITION (PROJECT-INDEX)
+                                                 TO RPT-TBL-POSITION
+              MOVE EMP-NBR-DAYS-ON-PROJ (PROJECT-INDEX) TO RPT-TBL-DAYS
+              MOVE EMP-NBR-OT-HOURS (PROJECT-INDEX) TO RPT-TBL-OT-HRS
+              MOVE EMP-ON-CALL (PROJECT-INDEX)  TO RPT-TBL-ON-CALL
+              WRITE REPORT-LINE FROM RPT-TABLE-DETAIL
       *
       *****************************************************************
       *  READ THE NEXT INPUT RECORD AND SET SWITCH IF END OF FILE     *
@@ -210,8 +377,46 @@
                  AT END MOVE 'Y' TO  SW-END-OF-FILE
               END-READ
            END-PERFORM.
+      *
+           COMPUTE WS-TABLE-ENTRIES-LOADED = PROJECT-INDEX - 1.
+      *
+           IF NOT END-OF-FILE
+              PERFORM 060-WARN-TABLE-OVERFLOW
+           END-IF.
       *
            DISPLAY ' '. *> DISPLAY BLANK LINE IN SYSOUT
+      *
+       060-WARN-TABLE-OVERFLOW.
+      *
+      *****************************************************************
+      *  DESCRIPTION:                                                 *
+      *    CALLED WHEN INPUT RECORDS REMAIN AFTER THE EMPLOYEE        *
+      *    PROJECT TABLE'S CAPACITY (TABLE-MAX) HAS BEEN REACHED.     *
+      *    COUNTS THE RECORD ALREADY READ INTO EMP-PROJECT-TABLE-I    *
+      *    (BUT NOT YET STORED) PLUS EVERY REMAINING INPUT RECORD,    *
+      *    THEN DISPLAYS A WARNING NAMING HOW MANY RECORDS WERE LEFT  *
+      *    OUT OF THE TABLE INSTEAD OF LETTING THEM SILENTLY VANISH.  *
+      *                                                               *
+      *  CALLED BY:                                                   *
+      *    -  050-LOAD-DATA-INTO-TABLE                                *
+      *                                                               *
+      *  CALLS:                                                       *
+      *    -  NONE                                                    *
+      *****************************************************************
+      *
+           MOVE 1 TO WS-SKIPPED-COUNT.
+           PERFORM UNTIL END-OF-FILE
+              READ INPUT-FILE
+                 AT END MOVE 'Y' TO SW-END-OF-FILE
+              END-READ
+              IF NOT END-OF-FILE
+                 ADD 1 TO WS-SKIPPED-COUNT
+              END-IF
+           END-PERFORM.
+      *
+           DISPLAY 'WARNING: EMPLOYEE PROJECT TABLE CAPACITY OF '
+              TABLE-MAX ' ENTRIES WAS EXCEEDED - ' WS-SKIPPED-COUNT
+              ' INPUT RECORD(S) WERE NOT LOADED INTO THE TABLE'.
       *
        100-PROCESS-TABLE-DATA.
       *
@@ -238,12 +443,14 @@
       *    -  200-FIND-PROJECT                                        *
       *    -  300-FIND-NC-OT-SKILL                                    *
       *    -  400-TOTAL-PROJ-EXPENSE                                  *
+      *    -  440-WRITE-EMP-COST-BREAKDOWN                            *
       *    -  500-TOTAL-ALL-PROJECTS-EXPENSE                          *
       *****************************************************************
       *
            PERFORM 200-FIND-PROJECT.
            PERFORM 300-FIND-NC-OT-SKILL.
            PERFORM 400-TOTAL-PROJ-EXPENSE.
+           PERFORM 440-WRITE-EMP-COST-BREAKDOWN.
            PERFORM 500-TOTAL-ALL-PROJECTS-EXPENSE.
 
        200-FIND-PROJECT.
@@ -251,7 +458,9 @@
       *****************************************************************
       *  DESCRIPTION:                                                 *
       *    THIS PARAGRAPH SEARCHES THE TABLE (ARRAY) AND DISPLAYS THE *
-      *    NAMES OF EMPLOYEES WORKING ON PROJECT 'A111'.              *
+      *    NAMES OF EMPLOYEES WORKING ON THE PARM-DRIVEN PROJECT CODE *
+      *    (WS-PARM-PROJECT, DEFAULT 'A111' - SEE 010-PARSE-SEARCH-   *
+      *    PARM).                                                     *
       *                                                               *
       *  CALLED BY:                                                   *
       *    -  100-PROCESS-TABLE-DATA                                  *
@@ -261,17 +470,27 @@
       *****************************************************************
       *
       *****************************************************************
-      *  SEARCH TABLE FOR RECORDS WITH PROJECT CODE 'A111' USING INDEX*
-      *  UNTIL INDEX IS GREATER THAN THE MAX TABLE ENTRIES. WHEN AN   *
-      *  ENTRY WITH PROJECT CODE 'A111' IS FOUND, DISPLAY THE EMPLOYEE*
-      *  NAME.                                                        *
+      *  SEARCH TABLE FOR RECORDS WITH THE PARM-DRIVEN PROJECT CODE   *
+      *  USING INDEX UNTIL INDEX IS GREATER THAN THE MAX TABLE        *
+      *  ENTRIES. WHEN A MATCHING ENTRY IS FOUND, DISPLAY THE         *
+      *  EMPLOYEE NAME.                                               *
       *****************************************************************
+      *
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE.
+           MOVE SPACES TO RPT-SECTION-TEXT.
+           STRING 'EMPLOYEES WORKING ON PROJECT ' DELIMITED BY SIZE
+                  WS-PARM-PROJECT                 DELIMITED BY SPACE
+                  ':'                              DELIMITED BY SIZE
+                  INTO RPT-SECTION-TEXT.
+           WRITE REPORT-LINE FROM RPT-SECTION-TITLE.
       *
            PERFORM VARYING PROJ-IDX FROM 1 BY 1
-              UNTIL PROJ-IDX >  TABLE-MAX
-                IF EMP-PROJECT (PROJ-IDX) = 'A111'
-                   DISPLAY 'EMPLOYEE NAME WITH PROJECT = A111:  '
-                            EMP-NAME (PROJ-IDX)
+              UNTIL PROJ-IDX >  WS-TABLE-ENTRIES-LOADED
+                IF EMP-PROJECT (PROJ-IDX) = WS-PARM-PROJECT
+                   DISPLAY 'EMPLOYEE NAME WITH PROJECT = '
+                            WS-PARM-PROJECT ':  ' EMP-NAME (PROJ-IDX)
+                   MOVE EMP-NAME (PROJ-IDX) TO RPT-NAME-TEXT
+                   WRITE REPORT-LINE FROM RPT-NAME-DETAIL
                 END-IF
            END-PERFORM.
       *
@@ -283,9 +502,11 @@
       *  DESCRIPTION:                                                 *
       *    THIS PARAGRAPH SEARCHES THE TABLE (ARRAY) AND DISPLAYS THE *
       *    NAMES OF EMPLOYEES WHO MEET ALL OF THE FOLLOWING           *
-      *    CRITERIA:                                                  *
-      *    1. PROJECT POSITION = 'PROGRAMER/ANALYST'                  *
-      *    2. EMPLOYEE STATE OFFICE = 'NC'                            *
+      *    CRITERIA (WS-PARM-POSITION AND WS-PARM-STATE, DEFAULTING   *
+      *    TO 'PROGRAMMER/ANALYST' AND 'NC' - SEE 010-PARSE-SEARCH-   *
+      *    PARM):                                                     *
+      *    1. PROJECT POSITION = WS-PARM-POSITION                    *
+      *    2. EMPLOYEE STATE OFFICE = WS-PARM-STATE                  *
       *    3. EMPLOYEE IS ALLOWED TO BILL FOR ON CALL WORK            *
       *       (EMP-ON-CALL FIELD  = 'Y')                              *
       *                                                               *
@@ -300,15 +521,22 @@
       *  SEARCH TABLE FOR RECORDS THAT MEET SPECIFIED CRITERIA AND    *
       *  DISPLAY THE NAMES OF EMPLOYEES MEETING THE CRITERIA.         *
       *****************************************************************
+      *
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE.
+           MOVE 'ON-CALL EMPLOYEES MATCHING SEARCH PARM:'
+                                            TO RPT-SECTION-TEXT.
+           WRITE REPORT-LINE FROM RPT-SECTION-TITLE.
       *
            PERFORM VARYING PROJ-IDX FROM 1 BY 1
-              UNTIL PROJ-IDX > TABLE-MAX
-               IF EMP-PROJECT-POSITION (PROJ-IDX)= 'PROGRAMMER/ANALYST'
-                  IF EMP-STATE-OFFICE (PROJ-IDX) = 'NC'
+              UNTIL PROJ-IDX > WS-TABLE-ENTRIES-LOADED
+               IF EMP-PROJECT-POSITION (PROJ-IDX) = WS-PARM-POSITION
+                  IF EMP-STATE-OFFICE (PROJ-IDX) = WS-PARM-STATE
                      IF EMP-ON-CALL (PROJ-IDX)   = 'Y'
                       DISPLAY
-                        'NC BASED PROGRAMMER WHO CAN BILL FOR ON CALL: '
+                        'ON CALL PROGRAMMER WHO CAN BILL FOR ON CALL: '
                          EMP-NAME (PROJ-IDX)
+                      MOVE EMP-NAME (PROJ-IDX) TO RPT-NAME-TEXT
+                      WRITE REPORT-LINE FROM RPT-NAME-DETAIL
                      END-IF
                   END-IF
                END-IF
@@ -321,9 +549,10 @@
       *****************************************************************
       *  DESCRIPTION:                                                 *
       *    THIS PARAGRAPH SEARCHES THE TABLE (ARRAY) FOR ALL RECORDS  *
-      *    WITH PROJECT CODE 'A111', CALLS A ROUTINE TO CALCULATE THE *
-      *    TOTAL SALARIES (COSTS) FOR ALL EMPLOYEES WORKING ON THIS   *
-      *    PROJECT AND DISPLAYS THE TOTAL RESULT.                     *
+      *    WITH THE PARM-DRIVEN PROJECT CODE (WS-PARM-PROJECT,        *
+      *    DEFAULT 'A111'), CALLS A ROUTINE TO CALCULATE THE TOTAL    *
+      *    SALARIES (COSTS) FOR ALL EMPLOYEES WORKING ON THIS PROJECT *
+      *    AND DISPLAYS THE TOTAL RESULT.                             *
       *                                                               *
       *  CALLED BY:                                                   *
       *    -  100-PROCESS-TABLE-DATA                                  *
@@ -340,8 +569,8 @@
       *****************************************************************
       *
            PERFORM VARYING PROJ-IDX FROM 1 BY 1
-              UNTIL PROJ-IDX > TABLE-MAX
-                IF EMP-PROJECT (PROJ-IDX) = 'A111'
+              UNTIL PROJ-IDX > WS-TABLE-ENTRIES-LOADED
+                IF EMP-PROJECT (PROJ-IDX) = WS-PARM-PROJECT
                    PERFORM 425-CALCULATE-PROJECT-TOTALS
       *
       *****************************************************************
@@ -355,9 +584,18 @@
            END-PERFORM.
 
            MOVE WS-A111-TOTAL-COST TO WS-A111-TOTAL-COST-EDIT.
-           DISPLAY 'TOTAL A111 PROJECT COSTS:  '
+           DISPLAY 'TOTAL ' WS-PARM-PROJECT ' PROJECT COSTS:  '
                      WS-A111-TOTAL-COST-EDIT.
            DISPLAY ' '.   *> DISPLAY BLANK LINE
+      *
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE.
+           MOVE SPACES TO RPT-TOTAL-LABEL.
+           STRING 'TOTAL ' DELIMITED BY SIZE
+                  WS-PARM-PROJECT DELIMITED BY SPACE
+                  ' PROJECT COSTS:' DELIMITED BY SIZE
+                  INTO RPT-TOTAL-LABEL.
+           MOVE WS-A111-TOTAL-COST TO RPT-TOTAL-AMT.
+           WRITE REPORT-LINE FROM RPT-TOTAL-DETAIL.
       *
        425-CALCULATE-PROJECT-TOTALS.
       *
@@ -393,6 +631,40 @@
            COMPUTE WS-TOTAL-EMP-COST =  *> ADD REGULAR AND OT SALARY
                    WS-EMP-REGULAR-COST + WS-EMP-OT-COST
            END-COMPUTE.
+      *
+       440-WRITE-EMP-COST-BREAKDOWN.
+      *
+      *****************************************************************
+      *  DESCRIPTION:                                                 *
+      *    WRITES A COST BREAKDOWN DETAIL LINE (EMPLOYEE NAME, DAYS   *
+      *    ON PROJECT, REGULAR COST, OT HOURS AND OT COST) FOR EVERY  *
+      *    ENTRY ACTUALLY LOADED INTO EMP-PROJECT-TABLE, INSTEAD OF   *
+      *    THROWING AWAY THE PER-EMPLOYEE FIGURES 425-CALCULATE-      *
+      *    PROJECT-TOTALS CALCULATES AND KEEPING ONLY THE SINGLE      *
+      *    ROLLED-UP TOTAL FOR THE PARM-DRIVEN PROJECT.               *
+      *                                                               *
+      *  CALLED BY:                                                   *
+      *    -  100-PROCESS-TABLE-DATA                                  *
+      *                                                               *
+      *  CALLS:                                                       *
+      *    -  425-CALCULATE-PROJECT-TOTALS                            *
+      *****************************************************************
+      *
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE.
+           MOVE 'PER-EMPLOYEE COST BREAKDOWN (ALL PROJECTS):'
+                                            TO RPT-SECTION-TEXT.
+           WRITE REPORT-LINE FROM RPT-SECTION-TITLE.
+      *
+           PERFORM VARYING PROJ-IDX FROM 1 BY 1
+              UNTIL PROJ-IDX > WS-TABLE-ENTRIES-LOADED
+                 PERFORM 425-CALCULATE-PROJECT-TOTALS
+                 MOVE EMP-NAME (PROJ-IDX)         TO RPT-COST-NAME
+                 MOVE EMP-NBR-DAYS-ON-PROJ (PROJ-IDX) TO RPT-COST-DAYS
+                 MOVE WS-EMP-REGULAR-COST         TO RPT-COST-REG
+                 MOVE EMP-NBR-OT-HOURS (PROJ-IDX) TO RPT-COST-OT-HRS
+                 MOVE WS-EMP-OT-COST              TO RPT-COST-OT
+                 WRITE REPORT-LINE FROM RPT-EMP-COST-DETAIL
+           END-PERFORM.
       *
        500-TOTAL-ALL-PROJECTS-EXPENSE.
       *
@@ -415,23 +687,40 @@
       *
       *
       *****************************************************************
-      *  SUM ALL EMPLOYEE DAYS ON THE PROJECT AND MULTIPLY THE RESULT *
-      *  BY THE SUM OF ALL DAILY BILLING RATES FOR EMPLOYEES.         *
+      *  SUM ALL EMPLOYEE DAYS ON THE PROJECT, ALL DAILY BILLING      *
+      *  RATES, ALL OVERTIME HOURS AND ALL OVERTIME RATES BY ADDING   *
+      *  EACH TABLE ENTRY'S VALUE AS THE TABLE IS WALKED.             *
+      *****************************************************************
+      *
+           INITIALIZE WS-SUM-VARIABLES.
+           PERFORM VARYING PROJ-IDX FROM 1 BY 1
+              UNTIL PROJ-IDX > WS-TABLE-ENTRIES-LOADED
+                ADD EMP-NBR-DAYS-ON-PROJ (PROJ-IDX)
+                                    TO WS-SUM-DAYS-ON-PROJ
+                ADD EMP-PER-DAY-BILLING-RATE (PROJ-IDX)
+                                    TO WS-SUM-BILLING-RATE
+                ADD EMP-NBR-OT-HOURS (PROJ-IDX)
+                                    TO WS-SUM-OT-HOURS
+                ADD EMP-PER-HOUR-OT-RATE (PROJ-IDX)
+                                    TO WS-SUM-OT-RATE
+           END-PERFORM.
+      *
+      *****************************************************************
+      *  MULTIPLY THE SUM OF ALL EMPLOYEE DAYS ON PROJECTS BY THE SUM *
+      *  OF ALL DAILY BILLING RATES FOR EMPLOYEES.                    *
       *****************************************************************
       *
            COMPUTE WS-CALC-ALL-EMP-REG-COSTS =
-                 FUNCTION SUM(EMP-NBR-DAYS-ON-PROJ(ALL)) *
-                 FUNCTION SUM(EMP-PER-DAY-BILLING-RATE(ALL))
+                 WS-SUM-DAYS-ON-PROJ * WS-SUM-BILLING-RATE
            END-COMPUTE.
       *
       *****************************************************************
-      *  SUM ALL EMPLOYEE OVERTIME HOURS ON THE PROJECT AND MULTIPLY  *
-      *  THE RESULT BY THE SUM OF ALL OVERTIME RATES FOR EMPLOYEES.   *
+      *  MULTIPLY THE SUM OF ALL EMPLOYEE OVERTIME HOURS BY THE SUM   *
+      *  OF ALL OVERTIME RATES FOR EMPLOYEES.                         *
       *****************************************************************
       *
            COMPUTE WS-CALC-ALL-EMP-OT-COSTS =
-                 FUNCTION SUM(EMP-NBR-OT-HOURS(ALL)) *
-                 FUNCTION SUM(EMP-PER-HOUR-OT-RATE(ALL))
+                 WS-SUM-OT-HOURS * WS-SUM-OT-RATE
            END-COMPUTE.
 
       *
@@ -453,12 +742,18 @@
                 WS-CALC-ALL-PRJ-COSTS-EDIT.
            DISPLAY 'TOTAL REGULAR + OT EMPLOYEE COSTS (ALL PROJECT COSTS
       -            '):  ' WS-CALC-ALL-PRJ-COSTS-EDIT.
+      *
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE.
+           MOVE 'TOTAL REGULAR + OT EMPLOYEE COSTS (ALL PROJECTS):'
+                                            TO RPT-TOTAL-LABEL.
+           MOVE WS-CALC-ALL-PRJ-COSTS       TO RPT-TOTAL-AMT.
+           WRITE REPORT-LINE FROM RPT-TOTAL-DETAIL.
       *
        900-WRAP-UP.
       *
       *****************************************************************
       *  DESCRIPTION:                                                 *
-      *    THIS PARAGRAPH CLOSES THE INPUT FILE.                      *
+      *    THIS PARAGRAPH CLOSES THE INPUT AND REPORT FILES.          *
       *                                                               *
       *  CALLED BY:                                                   *
       *    -  MAIN AREA OF PROCEDURE DIVISION                         *
@@ -467,3 +762,4 @@
       *    -  NONE                                                    *
       *****************************************************************
            CLOSE INPUT-FILE.
+           CLOSE REPORT-FILE.
