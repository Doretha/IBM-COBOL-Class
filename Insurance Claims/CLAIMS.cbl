@@ -49,6 +49,8 @@
            SELECT ERRORPT
               ASSIGN TO ERRORPT            *>REPORT FOR INVALID RECORDS
               FILE STATUS IS ERR-RPT-STATUS.
+      *
+           SELECT CLAIM-SORT-FILE ASSIGN TO SORTWK1.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -60,6 +62,25 @@
            DATA RECORD IS CLAIM-RECORD-WS.
       *
            COPY CLAIMREC. *> COPYBOOK RECORD LAYOUT FOR CLAIMS FILE
+      *
+      *** SORT WORK FILE USED TO GROUP CLAIMSIN BY POLICY NUMBER SO
+      *** 0550-CONTROL-BREAK-CHECK CAN CARRY DEDUCTIBLE-PAID AND
+      *** POLICY BALANCE FORWARD ACROSS CLAIMS FOR THE SAME POLICY.
+      *** SAME LAYOUT AS CLAIM-RECORD-WS SO CLAIMSIN CAN BE SORTED
+      *** USING IT DIRECTLY WITH NO EXTERNAL PRE-SORT REQUIRED.
+       SD  CLAIM-SORT-FILE.
+       01  CLAIM-SORT-REC.
+           05  SRT-INSURED-POLICY-NO       PIC 9(07).
+           05  SRT-INSURED-LAST-NAME       PIC X(15).
+           05  SRT-INSURED-FIRST-NAME      PIC X(10).
+           05  SRT-POLICY-TYPE             PIC 9.
+           05  SRT-POLICY-BENEFIT-DATE     PIC 9(08).
+           05  SRT-POLICY-AMOUNT           PIC S9(7)V99.
+           05  SRT-POLICY-DEDUCTIBLE-PAID  PIC S9(4).
+           05  SRT-POLICY-COINSURANCE      PIC V99.
+           05  SRT-CLAIM-AMOUNT            PIC S9(7)V99.
+           05  SRT-CLAIM-AMOUNT-PAID       PIC S9(7)V99.
+           05  FILLER                      PIC X(16).
       *
        FD  CLAIMRPT
            RECORDING MODE IS F
@@ -190,6 +211,64 @@
           05 CLAIM-AMOUNT-PAID-O          PIC $$$,$$9.99.
           05 FILLER                       PIC X(10).
 
+      *****************************************************************
+      *  CLAIMS BATCH SUMMARY SECTION.  WRITTEN TO CLAIMRPT AFTER THE *
+      *  LAST DETAIL RECORD BY 1480-WRITE-CLAIM-SUMMARY-RPT.          *
+      *****************************************************************
+      *
+       01 SUMMARY-RPT-TITLE.
+          05 FILLER       PIC X(30) VALUE "CLAIMS BATCH SUMMARY".
+          05 FILLER       PIC X(130) VALUE SPACES.
+      *
+       01 SUMMARY-RPT-LINE-1.
+          05 FILLER       PIC X(28) VALUE "TOTAL CLAIMS PROCESSED:  ".
+          05 SUM-CLAIMS-PROC-O  PIC ZZZ,ZZ9.
+          05 FILLER          PIC X(126) VALUE SPACES.
+      *
+       01 SUMMARY-RPT-LINE-2.
+          05 FILLER       PIC X(28) VALUE "TOTAL CLAIMS APPROVED:   ".
+          05 SUM-CLAIMS-APPR-O  PIC ZZZ,ZZ9.
+          05 FILLER          PIC X(126) VALUE SPACES.
+      *
+       01 SUMMARY-RPT-LINE-3.
+          05 FILLER       PIC X(28) VALUE "TOTAL CLAIMS REJECTED:   ".
+          05 SUM-CLAIMS-REJ-O   PIC ZZZ,ZZ9.
+          05 FILLER          PIC X(126) VALUE SPACES.
+      *
+       01 SUMMARY-RPT-LINE-4.
+          05 FILLER          PIC X(31)
+                VALUE "TOTAL CLAIM AMOUNT SUBMITTED:  ".
+          05 SUM-CLAIM-AMT-SUBMITTED-O  PIC $,$$$,$$$,$$9.99.
+          05 FILLER          PIC X(107) VALUE SPACES.
+      *
+       01 SUMMARY-RPT-LINE-5.
+          05 FILLER          PIC X(31)
+                VALUE "TOTAL CLAIM AMOUNT PAID:       ".
+          05 SUM-CLAIM-AMT-PAID-O       PIC $,$$$,$$$,$$9.99.
+          05 FILLER          PIC X(107) VALUE SPACES.
+      *
+       01 SUMMARY-RPT-PT-HEADER.
+          05 FILLER          PIC X(20) VALUE "BY POLICY TYPE".
+          05 FILLER          PIC X(140) VALUE SPACES.
+      *
+       01 SUMMARY-RPT-PT-DETAIL.
+          05 SUM-PT-NAME-O           PIC X(16).
+          05 FILLER                  PIC X(04) VALUE SPACES.
+          05 FILLER                  PIC X(11) VALUE "PROCESSED: ".
+          05 SUM-PT-PROC-O           PIC ZZZ,ZZ9.
+          05 FILLER                  PIC X(04) VALUE SPACES.
+          05 FILLER                  PIC X(10) VALUE "APPROVED: ".
+          05 SUM-PT-APPR-O           PIC ZZZ,ZZ9.
+          05 FILLER                  PIC X(04) VALUE SPACES.
+          05 FILLER                  PIC X(10) VALUE "REJECTED: ".
+          05 SUM-PT-REJ-O            PIC ZZZ,ZZ9.
+          05 FILLER                  PIC X(04) VALUE SPACES.
+          05 FILLER                  PIC X(11) VALUE "SUBMITTED: ".
+          05 SUM-PT-AMT-SUBMITTED-O  PIC $$,$$$,$$9.99.
+          05 FILLER                  PIC X(04) VALUE SPACES.
+          05 FILLER                  PIC X(06) VALUE "PAID: ".
+          05 SUM-PT-AMT-PAID-O       PIC $$,$$$,$$9.99.
+
        01 ERROR-RPT-HEADER-BLANK. *>BLANK REPORT LINE
           05 FILLER       PIC X(160) VALUE SPACES.
 
@@ -239,6 +318,25 @@
           05 FILLER                  PIC X(05)  VALUE SPACES.
           05 FIELD-IN-ERROR-DESC     PIC X(70).
           05 FILLER                  PIC X(07)  VALUE SPACES.
+      *
+      *****************************************************************
+      *  DEDUCTIBLE PERCENT AND MAX CLAIM CEILING VARY BY WS-POLICY-  *
+      *  TYPE (1=PRIVATE, 2=MEDICARE, 3=AFFORDABLE-CARE) INSTEAD OF   *
+      *  ONE FIXED VALUE FOR EVERY POLICY.  KEPT HERE AS A WORKING-   *
+      *  STORAGE CONSTANT TABLE, SAME FILLER-VALUE/REDEFINES IDIOM AS *
+      *  HOSPEDIT'S WS-COVERAGE-PERC-TABLE.                           *
+      *****************************************************************
+      *
+       01  WS-POLICY-PARM-VALUES.
+           05  FILLER              PIC X(13) VALUE '1002999999998'.
+           05  FILLER              PIC X(13) VALUE '2001499999998'.
+           05  FILLER              PIC X(13) VALUE '3003299999998'.
+      *
+       01  WS-POLICY-PARM-TABLE REDEFINES WS-POLICY-PARM-VALUES.
+           05  WS-POLICY-PARM-ENTRY OCCURS 3 TIMES.
+               10  WS-PARM-POLICY-TYPE PIC 9(01).
+               10  WS-PARM-DEDUCT-PCT  PIC V999.
+               10  WS-PARM-MAX-CLAIM   PIC 9(07)V99.
       *
        01 WS-CLAIM-RECORD. *>CLAIMS INPUT FILE WORKING STORAGE HOLD AREA
           05 WS-INSURED-DETAILS.
@@ -274,6 +372,68 @@
              88 DATA-INPUT-ERROR                VALUE 'Y'.
           05 WS-DEDUCTIBLE-MET-SW    PIC X(01).
              88 DEDUCTIBLE-MET                  VALUE 'Y'.
+          05 WS-CLAIM-OUTCOME-SW     PIC X(01).
+             88 CLAIM-APPROVED                  VALUE 'A'.
+             88 CLAIM-REJECTED                  VALUE 'R'.
+      *
+      *****************************************************************
+      *  BATCH SUMMARY COUNTERS/ACCUMULATORS.  ACCUMULATED BY NEW      *
+      *  1450-ACCUM-CLAIM-SUMMARY (CALLED ONCE PER INPUT RECORD FROM   *
+      *  0400-MAIN-PROCESS FOR REJECTIONS DETECTED THERE, AND FROM     *
+      *  0600-PROCESS-CLAIM FOR CLAIMS THAT REACH AN APPROVE/REJECT    *
+      *  DECISION) AND WRITTEN TO CLAIMRPT BY 1700-WRITE-CLAIM-SUMMARY-*
+      *  RPT AFTER THE LAST DETAIL RECORD.                             *
+      *****************************************************************
+      *
+       01 WS-CLAIM-SUMMARY-COUNTERS.
+          05 WS-TOTAL-CLAIMS-PROCESSED    PIC 9(07)     VALUE 0.
+          05 WS-TOTAL-CLAIMS-APPROVED     PIC 9(07)     VALUE 0.
+          05 WS-TOTAL-CLAIMS-REJECTED     PIC 9(07)     VALUE 0.
+          05 WS-TOTAL-CLAIM-AMT-SUBMITTED PIC S9(9)V99  VALUE 0.
+          05 WS-TOTAL-CLAIM-AMT-PAID      PIC S9(9)V99  VALUE 0.
+      *
+      *****************************************************************
+      *  PER-POLICY-TYPE BREAKDOWN.  WS-POLICY-TYPE (1/2/3) IS USED   *
+      *  DIRECTLY AS THE SUBSCRIPT SINCE VALID-POLICY-TYPES ALREADY   *
+      *  LIMITS IT TO 1, 2 OR 3.                                      *
+      *****************************************************************
+      *
+       01 WS-POLICY-TYPE-SUMMARY-TABLE.
+          05 WS-POLICY-TYPE-SUMMARY OCCURS 3 TIMES.
+             10 WS-PT-CLAIMS-PROCESSED    PIC 9(07)     VALUE 0.
+             10 WS-PT-CLAIMS-APPROVED     PIC 9(07)     VALUE 0.
+             10 WS-PT-CLAIMS-REJECTED     PIC 9(07)     VALUE 0.
+             10 WS-PT-CLAIM-AMT-SUBMITTED PIC S9(9)V99  VALUE 0.
+             10 WS-PT-CLAIM-AMT-PAID      PIC S9(9)V99  VALUE 0.
+      *
+      *****************************************************************
+      *  CONTROL-BREAK FIELDS.  CLAIMSIN IS SORTED BY POLICY NUMBER   *
+      *  (SEE 0250-SORT-CLAIMS) SO 0550-CONTROL-BREAK-CHECK CAN CARRY *
+      *  THE DEDUCTIBLE-PAID AND REMAINING POLICY BALANCE FORWARD     *
+      *  FROM ONE CLAIM TO THE NEXT AGAINST THE SAME POLICY.          *
+      *****************************************************************
+      *
+       01 WS-CONTROL-BREAK-FIELDS.
+          05 WS-CB-PREV-POLICY-NO    PIC 9(07)     VALUE ZEROS.
+          05 WS-CB-DEDUCTIBLE-PAID   PIC S9(4)     VALUE ZERO.
+          05 WS-CB-POLICY-BALANCE    PIC S9(7)V99  VALUE ZERO.
+      *
+      *****************************************************************
+      *  DUPLICATE-CLAIM DETECTION.  REMEMBERS EVERY POLICY NUMBER /   *
+      *  CLAIM AMOUNT PAIR SEEN SO FAR THIS RUN SO A REPEAT OF THE     *
+      *  SAME PAIR (AN UPSTREAM FEED DOUBLE-SEND) CAN BE CAUGHT AND    *
+      *  ROUTED TO ERRORPT INSTEAD OF BEING PAID TWICE. SAME FIND-OR-  *
+      *  INSERT TABLE IDIOM AS HOSPEDIT'S DIAGNOSTIC BREAKDOWN TABLE.  *
+      *****************************************************************
+      *
+       01 WS-DUP-CHECK-TABLE.
+          05 WS-DUP-ENTRY OCCURS 500 TIMES INDEXED BY DUP-IDX.
+             10 WS-DUP-POLICY-NO     PIC 9(07).
+             10 WS-DUP-CLAIM-AMOUNT  PIC S9(7)V99.
+      *
+       01 WS-DUP-ENTRIES-USED        PIC S9(04) COMP VALUE 0.
+       01 WS-DUP-FOUND-SW            PIC X(01) VALUE 'N'.
+          88 DUPLICATE-CLAIM-FOUND             VALUE 'Y'.
       *
        01 WS-FILE-STATUS-VARIABLES.
            05 CLAIM-STATUS           PIC X(02). *>CLAIMS INPUT FILE
@@ -287,6 +447,7 @@
              10 WS-CALC-RENEW-MONTH       PIC 9(2).
              10 WS-CALC-RENEW-DAY         PIC 9(2).
           05 WS-DEDUCT-PERCENT            PIC V999.
+          05 WS-MAX-CLAIM-CEILING         PIC 9(07)V99.
           05 WS-CLAIM-BAL-AVAIL           PIC S9(7)V99.
           05 WS-RENEW-DATE-YEAR           PIC 9(4).
           05 WS-CALC-DEDUCT-AMOUNT        PIC S9(5)V99.
@@ -316,13 +477,14 @@
       *     - NONE                                                    *
       * CALLS:                                                        *
       *    -  0000-HOUSEKEEPING                                       *
-      *    -  0400-MAIN-PROCESS                                       *
+      *    -  0250-SORT-CLAIMS                                        *
+      *    -  1480-WRITE-CLAIM-SUMMARY-RPT                             *
       *    -  1500-CLOSE-FILES                                        *
       *****************************************************************
       *
            PERFORM 0000-HOUSEKEEPING.
-           PERFORM 0400-MAIN-PROCESS
-               UNTIL END-OF-CLAIMSIN.
+           PERFORM 0250-SORT-CLAIMS.
+           PERFORM 1480-WRITE-CLAIM-SUMMARY-RPT.
            PERFORM 1500-CLOSE-FILES.
            GOBACK.
 
@@ -333,7 +495,6 @@
       * DESCRIPTION:                                                  *
       *  THIS PARAGRAPH PERFORMS/CALLS THE FOLLOWING FUNCTIONS:       *
       *     -  INITALIZE WORKING STORAGE VARIABLES                    *
-      *     -  SET THE FIXED DEDUCTIBLE PERCENT                       *
       *     -  CALL PARAGRAPH TO OPEN FILES FOR INPUT/OUTPUT          *
       *     -  CALLL PARAGRAPH TO PERFORM THE FIRST READ OF THE       *
       *        CLAIMS INPUT FILE                                      *
@@ -343,7 +504,6 @@
       *     - MAIN PROCEDURE STATEMENT                                *
       * CALLS:                                                        *
       *     -  0200-OPEN-FILES                                        *
-      *     -  0300-READ-INPUT-FILE                                   *
       *     -  0900-WRITE-CLAIM-RPT-HEADERS                           *
       *     -  1000-WRITE-ERROR-RPT-HEADERS                           *
       *****************************************************************
@@ -352,12 +512,15 @@
                       ERROR-RPT-DETAIL,
                       WS-TEMP-VARIABLES,
                       WS-FILE-STATUS-VARIABLES,
-                      WS-DISPLAY-EDIT-VARIABLES.
-      *
-           MOVE .002 TO WS-DEDUCT-PERCENT.  *> FIXED DEDUCTIBLE PERCENT
+                      WS-DISPLAY-EDIT-VARIABLES,
+                      WS-CONTROL-BREAK-FIELDS,
+                      WS-CLAIM-SUMMARY-COUNTERS,
+                      WS-POLICY-TYPE-SUMMARY-TABLE,
+                      WS-DUP-CHECK-TABLE,
+                      WS-DUP-ENTRIES-USED,
+                      WS-DUP-FOUND-SW.
       *
            PERFORM 0200-OPEN-FILES.
-           PERFORM 0300-READ-INPUT-FILE.
            PERFORM 0900-WRITE-CLAIM-RPT-HEADERS.
            PERFORM 1000-WRITE-ERROR-RPT-HEADERS.
       *
@@ -366,23 +529,17 @@
       *
       *****************************************************************
       * DESCRIPTION:                                                  *
-      *  OPEN THE CLAIMS FILE FOR INPUT, THE CLAIMS REPORT FILE FOR   *
-      *  OUTPUT AND THE ERROR REPORT FOR OUTPUT.  FOR EACH OPEN       *
-      *  OPERATION, CHECK THE FILE STATUS FOR A SUCCESSFUL OPEN. IF   *
-      *  THE OPEN OPERATION IS NOT SUCCESSFUL, DISPLAY AN ERROR       *
-      *  MESSAGE.                                                     *
+      *  OPEN THE CLAIMS REPORT FILE FOR OUTPUT AND THE ERROR REPORT  *
+      *  FOR OUTPUT.  FOR EACH OPEN OPERATION, CHECK THE FILE STATUS  *
+      *  FOR A SUCCESSFUL OPEN. IF THE OPEN OPERATION IS NOT SUCCESS- *
+      *  FUL, DISPLAY AN ERROR MESSAGE. CLAIMSIN ITSELF IS NOT OPENED *
+      *  HERE - 0250-SORT-CLAIMS OPENS, READS AND CLOSES IT AS PART   *
+      *  OF THE SORT ... USING STATEMENT.                             *
       * CALLED BY:                                                    *
       *     -  0000-HOUSEKEEPING                                      *
       * CALLS:                                                        *
       *     -  NONE                                                   *
       *****************************************************************
-      *
-           OPEN INPUT CLAIMSIN.  *>CLAIMS INPUT FILE
-           IF CLAIM-STATUS EQUAL '00'
-              NEXT SENTENCE
-           ELSE
-              DISPLAY 'ERROR ENCOUNTERED OPENING CLAIMS INPUT FILE'
-           END-IF.
       *
            OPEN OUTPUT CLAIMRPT.  *>CLAIMS REPORT FILE
            IF CLAIM-RPT-STATUS EQUAL '00'
@@ -400,36 +557,68 @@
       -                'E.'
             END-IF.
 
-       0300-READ-INPUT-FILE.
-      *    DISPLAY 'ENTERING PARA 0300-READ-INPUT-FILE'.
+       0250-SORT-CLAIMS.
+      *    DISPLAY 'ENTERING PARA 0250-SORT-CLAIMS'.
       *
       *****************************************************************
       * DESCRIPTION:                                                  *
-      *  READ A CLAIMS INPUT FILE RECORD INTO THE WS-CLAIM-RECORD     *
-      *  WORKING STORAGE AREA. SET THE END OF FILE SWITCH TO 'Y' WHEN *
-      *  THE END OF THE CLAIMS FILE IS ENCOUNTERED.  CONFIRM THAT THE *
-      *  READ OPERATION IS SUCCESFFUL (FILE STATUS = '00').  DISPLAY  *
-      *  AN ERROR MESSAGE IF THE READ OPERATION IS NOT SUCCESSFUL.    *
-      *  SET THE INPUT DATA ERROR SWITCH TO 'N' BEFORE PROCESSING     *
-      *  THE RECORD.                                                  *
+      *  SORTS CLAIMSIN BY WS-INSURED-POLICY-NO, THEN BY BENEFIT DATE *
+      *  WITHIN POLICY NUMBER, SO ALL CLAIMS AGAINST THE SAME POLICY  *
+      *  ARE PROCESSED TOGETHER IN A DETERMINISTIC ORDER (COBOL DOES  *
+      *  NOT GUARANTEE SORT STABILITY, AND 0550-CONTROL-BREAK-CHECK'S *
+      *  DEDUCTIBLE-PAID/POLICY-BALANCE CARRY-FORWARD DEPENDS ON      *
+      *  CLAIMS FOR A POLICY BEING PROCESSED IN A REPRODUCIBLE ORDER),*
+      *  THEN DRIVES 0400-MAIN-PROCESS FROM THE SORTED OUTPUT         *
+      *  PROCEDURE FOR EACH RECORD. THE SORT VERB OPENS, READS AND    *
+      *  CLOSES CLAIMSIN ITSELF, SO IT IS NOT OPENED IN 0200-OPEN-    *
+      *  FILES.                                                       *
       * CALLED BY:                                                    *
-      *     -  0000-HOUSEKEEPING                                      *
-      *     -  0400-MAIN-PROCESS                                      *
+      *     -  MAIN PROCEDURE STATEMENT                               *
       * CALLS:                                                        *
-      *     -  NONE                                                   *
+      *     -  0260-PROCESS-SORTED-CLAIMS                             *
       *****************************************************************
       *
-           READ CLAIMSIN INTO WS-CLAIM-RECORD
-               AT END MOVE 'Y' TO WS-CLAIMSIN-EOF
-           END-READ.
+           SORT CLAIM-SORT-FILE
+                ON ASCENDING KEY SRT-INSURED-POLICY-NO
+                ON ASCENDING KEY SRT-POLICY-BENEFIT-DATE
+                USING CLAIMSIN
+                OUTPUT PROCEDURE 0260-PROCESS-SORTED-CLAIMS.
       *
-           IF CLAIM-STATUS EQUAL '00' OR '10' *> '10' MEANS END OF FILE
+      *****************************************************************
+      *  THE SORT VERB OPENS, READS AND CLOSES CLAIMSIN INTERNALLY,   *
+      *  SETTING CLAIM-STATUS AS IT GOES, SO ITS FILE STATUS IS       *
+      *  CHECKED HERE RATHER THAN AROUND SEPARATE OPEN/READ/CLOSE     *
+      *  STATEMENTS FOR CLAIMSIN.                                     *
+      *****************************************************************
+      *
+           IF CLAIM-STATUS EQUAL '00'
               NEXT SENTENCE
            ELSE
-              DISPLAY 'ERROR ENCOUNTERED READING CLAIMS INPUT FILE'
+              DISPLAY 'ERROR ENCOUNTERED SORTING CLAIMS INPUT FILE'
            END-IF.
       *
-           MOVE 'N' TO INPUT-ERROR-SW. *>SWITCH TRACKS DATA INPUT ERRORS
+       0260-PROCESS-SORTED-CLAIMS.
+      *    DISPLAY 'ENTERING PARA 0260-PROCESS-SORTED-CLAIMS'.
+      *
+      *****************************************************************
+      * DESCRIPTION:                                                  *
+      *  RETURNS EACH SORTED CLAIM RECORD INTO WS-CLAIM-RECORD AND    *
+      *  PERFORMS 0400-MAIN-PROCESS FOR IT UNTIL THE SORTED FILE IS   *
+      *  EXHAUSTED.                                                   *
+      * CALLED BY:                                                    *
+      *     -  0250-SORT-CLAIMS (SORT OUTPUT PROCEDURE)               *
+      * CALLS:                                                        *
+      *     -  0400-MAIN-PROCESS                                      *
+      *****************************************************************
+      *
+           PERFORM UNTIL END-OF-CLAIMSIN
+              RETURN CLAIM-SORT-FILE INTO WS-CLAIM-RECORD
+                 AT END
+                    MOVE 'Y' TO WS-CLAIMSIN-EOF
+                 NOT AT END
+                    PERFORM 0400-MAIN-PROCESS
+              END-RETURN
+           END-PERFORM.
       *
        0400-MAIN-PROCESS.
       *    DISPLAY 'ENTERING PARA 0400-MAIN-PROCESS'.
@@ -445,44 +634,61 @@
       *       THE CURRENT RECORD CONTAINS VALIDATION ERRORS, DO NOT   *
       *       CALCULATE CLAIMS PAYMENT DATA AND SKIP TO THE CALL TO   *
       *       THE PARAGRAPH TO READ THE INPUT FILE.                   *
-      *     - IF THE INPUT RECORD IS ERROR FREE, COMPARE THE CLAIM    *
-      *       AMOUNT ON THE RECORD WITH THE MAXIMUM ALLOWABLE CLAIM   *
-      *       AMOUNT ($999,999.98)                                    *
+      *     - IF THE INPUT RECORD IS ERROR FREE, LOOK UP THE MAXIMUM  *
+      *       ALLOWABLE CLAIM AMOUNT FOR THIS CLAIM'S POLICY TYPE AND *
+      *       COMPARE IT TO THE CLAIM AMOUNT ON THE RECORD             *
       *     - IF THE CLAIM AMOUNT IS > THE MAX ALLOWABLE CLAIM AMOUNT *
       *       CALL PARAGRAPHS TO MOVE FIELDS TO THE ERROR REPORT AND  *
       *       WRITE THE ERRORED RECORD.                               *
       *     - IF THE CLAIM AMOUNT IS < THE MAX ALLOWABLE CLAIM, CALL  *
       *       THE PARAGRAPH TO CALCULATE THE PAYABLE CLAIM AMOUNT.    *
-      *       UPON RETURN TO THIS PARAGRAPH, READ THE NEXT CLAIM      *
-      *       INPUT RECORD.                                           *
       * CALLED BY:                                                    *
-      *     -  0000-HOUSEKEEPING                                      *
+      *     -  0260-PROCESS-SORTED-CLAIMS                             *
       * CALLS:                                                        *
       *     -  0500-VALIDATE-INPUT-DATA                               *
       *     -  1200-MOVE-FIELDS-TO-ERROR-RPT                          *
       *     -  1400-WRITE-ERROR-RPT-DETAIL                            *
+      *     -  1450-ACCUM-CLAIM-SUMMARY                                *
+      *     -  0520-LOOKUP-POLICY-PARMS                                *
+      *     -  0580-CHECK-DUPLICATE-CLAIM                              *
       *     -  0600-PROCESS-CLAIM                                     *
-      *     -  0300-READ-INPUT-FILE                                   *
       *****************************************************************
+      *
+           MOVE 'N' TO INPUT-ERROR-SW. *>SWITCH TRACKS DATA INPUT ERRORS
       *
            PERFORM 0500-VALIDATE-INPUT-DATA.
       *
            IF DATA-INPUT-ERROR *>DATA INPUT ERROR ECOUNTERED
-              NEXT SENTENCE
+              MOVE 'R' TO WS-CLAIM-OUTCOME-SW
+              PERFORM 1450-ACCUM-CLAIM-SUMMARY
            ELSE
-              IF WS-CLAIM-AMOUNT > 9999999.98
+              PERFORM 0520-LOOKUP-POLICY-PARMS
+              IF WS-CLAIM-AMOUNT > WS-MAX-CLAIM-CEILING
                  MOVE 'CLAIM AMOUNT' TO FIELD-IN-ERROR
                  MOVE 'CLAIM AMOUNT IS GREATER THAN MAXIMUM ALLOWABLE CL
       -                'AIM FOR THIS POLICY' TO FIELD-IN-ERROR-DESC
                  MOVE 'Y' TO INPUT-ERROR-SW
                  PERFORM 1200-MOVE-FIELDS-TO-ERROR-RPT
                  PERFORM 1400-WRITE-ERROR-RPT-DETAIL
+                 MOVE 'R' TO WS-CLAIM-OUTCOME-SW
+                 PERFORM 1450-ACCUM-CLAIM-SUMMARY
               ELSE
-                 PERFORM 0600-PROCESS-CLAIM
+                 PERFORM 0580-CHECK-DUPLICATE-CLAIM
+                 IF DUPLICATE-CLAIM-FOUND
+                    MOVE 'CLAIM AMOUNT'       TO FIELD-IN-ERROR
+                    MOVE 'DUPLICATE CLAIM - SAME POLICY NUMBER AND CLAI
+      -                     'M AMOUNT ALREADY PROCESSED THIS RUN'
+                                               TO FIELD-IN-ERROR-DESC
+                    MOVE 'Y' TO INPUT-ERROR-SW
+                    PERFORM 1200-MOVE-FIELDS-TO-ERROR-RPT
+                    PERFORM 1400-WRITE-ERROR-RPT-DETAIL
+                    MOVE 'R' TO WS-CLAIM-OUTCOME-SW
+                    PERFORM 1450-ACCUM-CLAIM-SUMMARY
+                 ELSE
+                    PERFORM 0600-PROCESS-CLAIM
+                 END-IF
               END-IF
            END-IF.
-      *
-           PERFORM 0300-READ-INPUT-FILE.
       *
        0500-VALIDATE-INPUT-DATA.
       *    DISPLAY 'ENTERING PARA 0500-VALIDATE-INPUT-DATA'.
@@ -631,6 +837,94 @@
               PERFORM 1400-WRITE-ERROR-RPT-DETAIL
               INITIALIZE ERROR-RPT-DETAIL
            END-IF.
+      *
+       0520-LOOKUP-POLICY-PARMS.
+      *    DISPLAY 'ENTERING PARA 0520-LOOKUP-POLICY-PARMS'.
+      *
+      *****************************************************************
+      * DESCRIPTION:                                                  *
+      *  LOOKS UP WS-POLICY-PARM-TABLE BY WS-POLICY-TYPE TO SET       *
+      *  WS-DEDUCT-PERCENT AND WS-MAX-CLAIM-CEILING FOR THIS CLAIM,   *
+      *  SINCE THE DEDUCTIBLE PERCENT AND MAX CLAIM CEILING VARY BY   *
+      *  POLICY TYPE INSTEAD OF ONE FIXED VALUE FOR EVERY POLICY.     *
+      * CALLED BY:                                                    *
+      *     -  0400-MAIN-PROCESS                                      *
+      * CALLS:                                                        *
+      *     -  NONE                                                   *
+      *****************************************************************
+      *
+           MOVE WS-PARM-DEDUCT-PCT(WS-POLICY-TYPE) TO WS-DEDUCT-PERCENT.
+           MOVE WS-PARM-MAX-CLAIM(WS-POLICY-TYPE)
+                                             TO WS-MAX-CLAIM-CEILING.
+      *
+       0550-CONTROL-BREAK-CHECK.
+      *    DISPLAY 'ENTERING PARA 0550-CONTROL-BREAK-CHECK'.
+      *
+      *****************************************************************
+      * DESCRIPTION:                                                  *
+      *  CLAIMSIN IS SORTED BY WS-INSURED-POLICY-NO (SEE 0250-SORT-   *
+      *  CLAIMS) SO ALL CLAIMS FOR THE SAME POLICY ARRIVE TOGETHER IN *
+      *  THE SAME RUN.  ON THE FIRST CLAIM SEEN FOR A POLICY NUMBER,  *
+      *  THE RUNNING DEDUCTIBLE-PAID AND POLICY BALANCE ARE SEEDED    *
+      *  FROM THIS RECORD'S OWN INPUT VALUES.  ON EVERY SUBSEQUENT    *
+      *  CLAIM FOR THE SAME POLICY, THE CARRIED-FORWARD TOTALS FROM   *
+      *  THE PRIOR CLAIM REPLACE THE VALUES ON THE INPUT RECORD SO    *
+      *  0700/0800 CALCULATE AGAINST WHAT IS ACTUALLY LEFT ON THE     *
+      *  POLICY INSTEAD OF TREATING EVERY CLAIM AS THE FIRST ONE.     *
+      * CALLED BY:                                                    *
+      *     -  0600-PROCESS-CLAIM                                     *
+      * CALLS:                                                        *
+      *     -  NONE                                                   *
+      *****************************************************************
+      *
+           IF WS-INSURED-POLICY-NO NOT = WS-CB-PREV-POLICY-NO
+              MOVE WS-INSURED-POLICY-NO      TO WS-CB-PREV-POLICY-NO
+              MOVE WS-POLICY-DEDUCTIBLE-PAID TO WS-CB-DEDUCTIBLE-PAID
+              MOVE WS-POLICY-AMOUNT          TO WS-CB-POLICY-BALANCE
+           ELSE
+              MOVE WS-CB-DEDUCTIBLE-PAID  TO WS-POLICY-DEDUCTIBLE-PAID
+              MOVE WS-CB-POLICY-BALANCE      TO WS-POLICY-AMOUNT
+           END-IF.
+      *
+       0580-CHECK-DUPLICATE-CLAIM.
+      *    DISPLAY 'ENTERING PARA 0580-CHECK-DUPLICATE-CLAIM'.
+      *
+      *****************************************************************
+      * DESCRIPTION:                                                  *
+      *  SEARCHES WS-DUP-CHECK-TABLE FOR A PRIOR CLAIM THIS RUN WITH   *
+      *  THE SAME POLICY NUMBER AND CLAIM AMOUNT AS THE CURRENT INPUT  *
+      *  RECORD.  IF ONE IS FOUND, WS-DUP-FOUND-SW IS SET SO THE       *
+      *  CALLER ROUTES THIS CLAIM TO THE ERROR REPORT INSTEAD OF       *
+      *  PAYING IT AGAIN.  IF NOT FOUND, THE CURRENT POLICY NUMBER/    *
+      *  CLAIM AMOUNT PAIR IS ADDED TO THE TABLE SO A LATER DUPLICATE  *
+      *  OF THIS CLAIM WILL BE CAUGHT.                                 *
+      * CALLED BY:                                                    *
+      *     -  0400-MAIN-PROCESS                                      *
+      * CALLS:                                                        *
+      *     -  NONE                                                   *
+      *****************************************************************
+      *
+           MOVE 'N' TO WS-DUP-FOUND-SW.
+           PERFORM VARYING DUP-IDX FROM 1 BY 1
+              UNTIL DUP-IDX > WS-DUP-ENTRIES-USED
+                 IF WS-DUP-POLICY-NO (DUP-IDX) = WS-INSURED-POLICY-NO
+                    AND WS-DUP-CLAIM-AMOUNT (DUP-IDX) = WS-CLAIM-AMOUNT
+                    MOVE 'Y' TO WS-DUP-FOUND-SW
+                 END-IF
+           END-PERFORM.
+      *
+           IF NOT DUPLICATE-CLAIM-FOUND
+              IF WS-DUP-ENTRIES-USED < 500
+                 ADD 1 TO WS-DUP-ENTRIES-USED
+                 SET DUP-IDX TO WS-DUP-ENTRIES-USED
+                 MOVE WS-INSURED-POLICY-NO TO WS-DUP-POLICY-NO (DUP-IDX)
+                 MOVE WS-CLAIM-AMOUNT   TO WS-DUP-CLAIM-AMOUNT (DUP-IDX)
+              ELSE
+                 DISPLAY 'WARNING: DUPLICATE-CLAIM CHECK TABLE FULL - CL
+      -                 'AIM FOR POLICY ' WS-INSURED-POLICY-NO
+      -                 ' NOT TRACKED FOR DUPLICATES'
+              END-IF
+           END-IF.
       *
        0600-PROCESS-CLAIM.
       *    DISPLAY 'ENTERING PARA 0600-PROCESS-CLAIM'.
@@ -656,14 +950,29 @@
       * CALLED BY:                                                    *
       *     -  0400-MAIN-PROCESS                                      *
       * CALLS:                                                        *
+      *     -  0550-CONTROL-BREAK-CHECK                                *
       *     -  0700-CALCULATE-DEDUCTIBLE                              *
       *     -  0800-CALCUATE-CLAIM-PAY-AMOUNT                         *
+      *     -  1100-MOVE-FIELDS-TO-CLAIM-RPT                          *
       *     -  1200-MOVE-FIELDS-TO-ERROR-RPT                          *
       *     -  1300-WRITE-CLAIM-RPT-DETAIL                            *
+      *     -  1400-WRITE-ERROR-RPT-DETAIL                            *
+      *     -  1450-ACCUM-CLAIM-SUMMARY                                *
       *****************************************************************
       *
+           PERFORM 0550-CONTROL-BREAK-CHECK.
            PERFORM 0700-CALCULATE-DEDUCTIBLE.
            PERFORM 0800-CALCUATE-CLAIM-PAY-AMOUNT.
+      *
+      *****************************************************************
+      *  ONCE THE DEDUCTIBLE IS SATISFIED BY THIS CLAIM (NOT YET MET  *
+      *  GOING IN), ADD THE AMOUNT JUST APPLIED TO THE RUNNING         *
+      *  DEDUCTIBLE-PAID TOTAL CARRIED FORWARD FOR THIS POLICY.       *
+      *****************************************************************
+      *
+           IF NOT DEDUCTIBLE-MET
+              ADD WS-CALC-DEDUCT-AMOUNT TO WS-CB-DEDUCTIBLE-PAID
+           END-IF.
       *
            COMPUTE WS-CLAIM-BAL-AVAIL ROUNDED = WS-POLICY-AMOUNT -
                                                 WS-CLAIM-AMOUNT-TO-PAY
@@ -671,18 +980,30 @@
                   DISPLAY 'A VARIABLE SIZE ERROR OCCURRED WHEN CALCULATI
       -              'NG THE POLICY AMOUNT AVAIABLE FOR PAYING CLAIMS'
            END-COMPUTE.
+      *
+      *****************************************************************
+      *  CARRY THE REMAINING POLICY BALANCE FORWARD REGARDLESS OF     *
+      *  WHETHER THIS CLAIM WAS PAYABLE, SO A SUBSEQUENT CLAIM AGAINST *
+      *  AN EXHAUSTED POLICY IS ALSO CORRECTLY REJECTED.               *
+      *****************************************************************
+      *
+           MOVE WS-CLAIM-BAL-AVAIL TO WS-CB-POLICY-BALANCE.
       *
            IF WS-CLAIM-BAL-AVAIL > 0
               PERFORM 1100-MOVE-FIELDS-TO-CLAIM-RPT
               PERFORM 1300-WRITE-CLAIM-RPT-DETAIL
+              MOVE 'A' TO WS-CLAIM-OUTCOME-SW
            ELSE
               MOVE 'CLAIM PAYABLE AMOUNT EXCEEDS AVAILABLE POLICY BALANC
       -            'E.' TO FIELD-IN-ERROR-DESC
               MOVE 'CALCULATED CLAIM PAYBLE AMOUNT'
                         TO FIELD-IN-ERROR
               PERFORM 1200-MOVE-FIELDS-TO-ERROR-RPT
-              PERFORM 1300-WRITE-CLAIM-RPT-DETAIL
+              PERFORM 1400-WRITE-ERROR-RPT-DETAIL
+              MOVE 'R' TO WS-CLAIM-OUTCOME-SW
            END-IF.
+      *
+           PERFORM 1450-ACCUM-CLAIM-SUMMARY.
 
 
        0700-CALCULATE-DEDUCTIBLE.
@@ -692,7 +1013,8 @@
       * DESCRIPTION:                                                  *
       *  THIS PARAGRAPH CALCULATES THE DEDUCTIBLE AMOUNT FOR A CLAIM  *
       *  BY MULTIPLYING THE POLICY AMOUNT LEFT FOR PAYING CLAIMS BY   *
-      *  THE FIXED DEDUCTIBLE PERCENT (.002)                          *
+      *  THE DEDUCTIBLE PERCENT FOR THIS CLAIM'S POLICY TYPE, SET BY  *
+      *  0520-LOOKUP-POLICY-PARMS.                                    *
       * CALLED BY:                                                    *
       *     -  0600-PROCESS-CLAIM                                     *
       * CALLS:                                                        *
@@ -1076,27 +1398,233 @@
            ELSE
               DISPLAY 'ERROR ENCOUNTERED WRITING TO ERROR REPORT FILE.'
            END-IF.
+      *
+       1450-ACCUM-CLAIM-SUMMARY.
+      *    DISPLAY 'ENTERING PARA 1450-ACCUM-CLAIM-SUMMARY'.
+      *
+      *****************************************************************
+      * DESCRIPTION:                                                  *
+      *  ACCUMULATES THE BATCH SUMMARY COUNTERS/AMOUNTS FOR THE       *
+      *  CURRENT CLAIM, BOTH OVERALL AND BY WS-POLICY-TYPE, BASED ON  *
+      *  WS-CLAIM-OUTCOME-SW ('A' = APPROVED, 'R' = REJECTED) SET BY  *
+      *  THE CALLER BEFORE THIS PARAGRAPH IS PERFORMED.               *
+      * CALLED BY:                                                    *
+      *     -  0400-MAIN-PROCESS                                      *
+      *     -  0600-PROCESS-CLAIM                                     *
+      * CALLS:                                                        *
+      *     -  NONE                                                   *
+      *****************************************************************
+      *
+           ADD 1 TO WS-TOTAL-CLAIMS-PROCESSED.
+      *
+      *****************************************************************
+      *  0500-VALIDATE-INPUT-DATA MAY HAVE FLAGGED WS-CLAIM-AMOUNT AS  *
+      *  NON-NUMERIC.  DOING ARITHMETIC ON A NON-NUMERIC FIELD IS      *
+      *  UNDEFINED, SO ONLY ACCUMULATE THE SUBMITTED-AMOUNT TOTALS     *
+      *  WHEN THE FIELD IS ACTUALLY NUMERIC.                           *
+      *****************************************************************
+      *
+           IF WS-CLAIM-AMOUNT IS NUMERIC
+              ADD WS-CLAIM-AMOUNT TO WS-TOTAL-CLAIM-AMT-SUBMITTED
+              IF VALID-POLICY-TYPES
+                 ADD WS-CLAIM-AMOUNT
+                    TO WS-PT-CLAIM-AMT-SUBMITTED(WS-POLICY-TYPE)
+              END-IF
+           END-IF.
+      *
+           IF VALID-POLICY-TYPES
+              ADD 1 TO WS-PT-CLAIMS-PROCESSED(WS-POLICY-TYPE)
+           END-IF.
+      *
+           IF CLAIM-APPROVED
+              ADD 1 TO WS-TOTAL-CLAIMS-APPROVED
+              ADD WS-CLAIM-AMOUNT-TO-PAY TO WS-TOTAL-CLAIM-AMT-PAID
+              IF VALID-POLICY-TYPES
+                 ADD 1 TO WS-PT-CLAIMS-APPROVED(WS-POLICY-TYPE)
+                 ADD WS-CLAIM-AMOUNT-TO-PAY
+                    TO WS-PT-CLAIM-AMT-PAID(WS-POLICY-TYPE)
+              END-IF
+           ELSE
+              ADD 1 TO WS-TOTAL-CLAIMS-REJECTED
+              IF VALID-POLICY-TYPES
+                 ADD 1 TO WS-PT-CLAIMS-REJECTED(WS-POLICY-TYPE)
+              END-IF
+           END-IF.
+      *
+       1480-WRITE-CLAIM-SUMMARY-RPT.
+      *    DISPLAY 'ENTERING PARA 1480-WRITE-CLAIM-SUMMARY-RPT'.
+      *
+      *****************************************************************
+      * DESCRIPTION:                                                  *
+      *  WRITES THE CLAIMS BATCH SUMMARY SECTION (TOTAL CLAIMS         *
+      *  PROCESSED/APPROVED/REJECTED, TOTAL CLAIM AMOUNT SUBMITTED AND *
+      *  PAID, AND THE SAME BROKEN OUT BY POLICY TYPE) TO CLAIMRPT     *
+      *  AFTER THE LAST DETAIL RECORD, CHECKS THE FILE STATUS FOR EACH*
+      *  WRITE OPERATION AND DISPLAYS AN ERROR IF AN ISSUE IS          *
+      *  ENCOUNTERED. MUST RUN BEFORE 1500-CLOSE-FILES CLOSES CLAIMRPT.*
+      * CALLED BY:                                                    *
+      *     -  MAIN PROCEDURE DIVISION STATEMENT                      *
+      * CALLS:                                                        *
+      *     -  NONE                                                   *
+      *****************************************************************
+      *
+           MOVE WS-TOTAL-CLAIMS-PROCESSED    TO SUM-CLAIMS-PROC-O.
+           MOVE WS-TOTAL-CLAIMS-APPROVED     TO SUM-CLAIMS-APPR-O.
+           MOVE WS-TOTAL-CLAIMS-REJECTED     TO SUM-CLAIMS-REJ-O.
+           MOVE WS-TOTAL-CLAIM-AMT-SUBMITTED
+                                          TO SUM-CLAIM-AMT-SUBMITTED-O.
+           MOVE WS-TOTAL-CLAIM-AMT-PAID      TO SUM-CLAIM-AMT-PAID-O.
+      *
+           WRITE CLAIM-RPT-REC FROM HEADER-REC-BLANK
+              AFTER ADVANCING 1 LINE.
+           IF CLAIM-RPT-STATUS EQUAL '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED WRITING CLAIMS SUMMARY TO CLAIM
+      -               'S REPORT FILE'
+           END-IF.
+      *
+           WRITE CLAIM-RPT-REC FROM SUMMARY-RPT-TITLE
+              AFTER ADVANCING 2 LINES.
+           IF CLAIM-RPT-STATUS EQUAL '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED WRITING CLAIMS SUMMARY TO CLAIM
+      -               'S REPORT FILE'
+           END-IF.
+      *
+           WRITE CLAIM-RPT-REC FROM HEADER-REC-BLANK
+              AFTER ADVANCING 1 LINE.
+           IF CLAIM-RPT-STATUS EQUAL '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED WRITING CLAIMS SUMMARY TO CLAIM
+      -               'S REPORT FILE'
+           END-IF.
+      *
+           WRITE CLAIM-RPT-REC FROM SUMMARY-RPT-LINE-1
+              AFTER ADVANCING 1 LINE.
+           IF CLAIM-RPT-STATUS EQUAL '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED WRITING CLAIMS SUMMARY TO CLAIM
+      -               'S REPORT FILE'
+           END-IF.
+      *
+           WRITE CLAIM-RPT-REC FROM SUMMARY-RPT-LINE-2
+              AFTER ADVANCING 1 LINE.
+           IF CLAIM-RPT-STATUS EQUAL '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED WRITING CLAIMS SUMMARY TO CLAIM
+      -               'S REPORT FILE'
+           END-IF.
+      *
+           WRITE CLAIM-RPT-REC FROM SUMMARY-RPT-LINE-3
+              AFTER ADVANCING 1 LINE.
+           IF CLAIM-RPT-STATUS EQUAL '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED WRITING CLAIMS SUMMARY TO CLAIM
+      -               'S REPORT FILE'
+           END-IF.
+      *
+           WRITE CLAIM-RPT-REC FROM SUMMARY-RPT-LINE-4
+              AFTER ADVANCING 1 LINE.
+           IF CLAIM-RPT-STATUS EQUAL '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED WRITING CLAIMS SUMMARY TO CLAIM
+      -               'S REPORT FILE'
+           END-IF.
+      *
+           WRITE CLAIM-RPT-REC FROM SUMMARY-RPT-LINE-5
+              AFTER ADVANCING 1 LINE.
+           IF CLAIM-RPT-STATUS EQUAL '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED WRITING CLAIMS SUMMARY TO CLAIM
+      -               'S REPORT FILE'
+           END-IF.
+      *
+           WRITE CLAIM-RPT-REC FROM HEADER-REC-BLANK
+              AFTER ADVANCING 1 LINE.
+           IF CLAIM-RPT-STATUS EQUAL '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED WRITING CLAIMS SUMMARY TO CLAIM
+      -               'S REPORT FILE'
+           END-IF.
+      *
+           WRITE CLAIM-RPT-REC FROM SUMMARY-RPT-PT-HEADER
+              AFTER ADVANCING 1 LINE.
+           IF CLAIM-RPT-STATUS EQUAL '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED WRITING CLAIMS SUMMARY TO CLAIM
+      -               'S REPORT FILE'
+           END-IF.
+      *
+           MOVE 'PRIVATE'         TO SUM-PT-NAME-O.
+           MOVE WS-PT-CLAIMS-PROCESSED(1)    TO SUM-PT-PROC-O.
+           MOVE WS-PT-CLAIMS-APPROVED(1)     TO SUM-PT-APPR-O.
+           MOVE WS-PT-CLAIMS-REJECTED(1)     TO SUM-PT-REJ-O.
+           MOVE WS-PT-CLAIM-AMT-SUBMITTED(1) TO SUM-PT-AMT-SUBMITTED-O.
+           MOVE WS-PT-CLAIM-AMT-PAID(1)      TO SUM-PT-AMT-PAID-O.
+           WRITE CLAIM-RPT-REC FROM SUMMARY-RPT-PT-DETAIL
+              AFTER ADVANCING 1 LINE.
+           IF CLAIM-RPT-STATUS EQUAL '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED WRITING CLAIMS SUMMARY TO CLAIM
+      -               'S REPORT FILE'
+           END-IF.
+      *
+           MOVE 'MEDICARE'        TO SUM-PT-NAME-O.
+           MOVE WS-PT-CLAIMS-PROCESSED(2)    TO SUM-PT-PROC-O.
+           MOVE WS-PT-CLAIMS-APPROVED(2)     TO SUM-PT-APPR-O.
+           MOVE WS-PT-CLAIMS-REJECTED(2)     TO SUM-PT-REJ-O.
+           MOVE WS-PT-CLAIM-AMT-SUBMITTED(2) TO SUM-PT-AMT-SUBMITTED-O.
+           MOVE WS-PT-CLAIM-AMT-PAID(2)      TO SUM-PT-AMT-PAID-O.
+           WRITE CLAIM-RPT-REC FROM SUMMARY-RPT-PT-DETAIL
+              AFTER ADVANCING 1 LINE.
+           IF CLAIM-RPT-STATUS EQUAL '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED WRITING CLAIMS SUMMARY TO CLAIM
+      -               'S REPORT FILE'
+           END-IF.
+      *
+           MOVE 'AFFORDABLE-CARE' TO SUM-PT-NAME-O.
+           MOVE WS-PT-CLAIMS-PROCESSED(3)    TO SUM-PT-PROC-O.
+           MOVE WS-PT-CLAIMS-APPROVED(3)     TO SUM-PT-APPR-O.
+           MOVE WS-PT-CLAIMS-REJECTED(3)     TO SUM-PT-REJ-O.
+           MOVE WS-PT-CLAIM-AMT-SUBMITTED(3) TO SUM-PT-AMT-SUBMITTED-O.
+           MOVE WS-PT-CLAIM-AMT-PAID(3)      TO SUM-PT-AMT-PAID-O.
+           WRITE CLAIM-RPT-REC FROM SUMMARY-RPT-PT-DETAIL
+              AFTER ADVANCING 1 LINE.
+           IF CLAIM-RPT-STATUS EQUAL '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED WRITING CLAIMS SUMMARY TO CLAIM
+      -               'S REPORT FILE'
+           END-IF.
       *
        1500-CLOSE-FILES.
       *     DISPLAY 'ENTERING PARA 1500-CLOSE-FILES'.
       *
       *****************************************************************
       * DESCRIPTION:                                                  *
-      *  THIS PARAGRAPH CLOSES INPUT AND OUTPUT FILES, CHECKS FOR A   *
+      *  THIS PARAGRAPH CLOSES OUTPUT FILES, CHECKS FOR A             *
       *  SUCCESSFUL FILE STATUS (STATUS = '00') AND DISPLAYS AN ERROR *
       *  MESSAGE IF AN ISSUE IS ENCOUNTERED CLOSING THE FILES.        *
+      *  CLAIMSIN IS OPENED AND CLOSED BY THE SORT STATEMENT IN       *
+      *  0250-SORT-CLAIMS, SO IT IS NOT CLOSED HERE.                  *
       * CALLED BY:                                                    *
       *        - MAIN PROCEDURE DIVISION STATEMENT                    *
       * CALLS:                                                        *
       *        - NONE                                                 *
       *****************************************************************
-      *
-           CLOSE CLAIMSIN. *> CLAIMS INPUT FILE
-           IF CLAIM-STATUS EQUAL '00'
-              NEXT SENTENCE
-           ELSE
-              DISPLAY 'ERROR ENCOUNTERED CLOSING CLAIMS INPUT FILE'
-           END-IF.
       *
            CLOSE CLAIMRPT.  *> CLAIMS REPORT
            IF CLAIM-RPT-STATUS EQUAL '00'
