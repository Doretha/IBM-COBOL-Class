@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  COPYBOOK RECORD LAYOUT FOR THE CLAIMS INPUT FILE (INCLAIMS)  *
+      *****************************************************************
+       01  CLAIM-RECORD-WS.
+           05  INSURED-POLICY-NO           PIC 9(07).
+           05  INSURED-LAST-NAME           PIC X(15).
+           05  INSURED-FIRST-NAME          PIC X(10).
+           05  POLICY-TYPE                 PIC 9.
+               88  PRIVATE                 VALUE 1.
+               88  MEDICARE                VALUE 2.
+               88  AFFORDABLE-CARE         VALUE 3.
+           05  POLICY-BENEFIT-DATE         PIC 9(08).
+           05  POLICY-AMOUNT               PIC S9(7)V99.
+           05  POLICY-DEDUCTIBLE-PAID      PIC S9(4).
+           05  POLICY-COINSURANCE          PIC V99.
+           05  CLAIM-AMOUNT                PIC S9(7)V99.
+           05  CLAIM-AMOUNT-PAID           PIC S9(7)V99.
+           05  FILLER                      PIC X(16).
