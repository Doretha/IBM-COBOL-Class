@@ -100,6 +100,14 @@
            SELECT NEWRPT           *>FORMATTED REPORT FILE - GOOD RECS
            ASSIGN TO NEWRPT
              FILE STATUS IS NFCODE.
+      *
+           SELECT CHECKFILE        *>PERIODIC RESTART CHECKPOINT LOG
+           ASSIGN TO CHKPT
+             FILE STATUS IS CKCODE.
+      *
+           SELECT OPTIONAL RESTARTIN  *>PRIOR RUN'S CHECKPOINT, IF ANY
+           ASSIGN TO RESTARTIN
+             FILE STATUS IS RSCODE.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -144,6 +152,26 @@
            DATA RECORD IS NEW-RPT-REC.
       *
        01  NEW-RPT-REC PIC X(133).
+      *
+       FD  CHECKFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS CHECK-REC.
+      *
+       01  CHECK-REC.
+           05  CHK-RECORDS-READ      PIC 9(08).
+           05  CHK-LAST-PATIENT-NBR  PIC 9(05).
+           05  FILLER                PIC X(07).
+      *
+       FD  RESTARTIN
+           RECORDING MODE IS F
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS RESTART-REC.
+      *
+       01  RESTART-REC.
+           05  RST-RECORDS-READ      PIC 9(08).
+           05  RST-LAST-PATIENT-NBR  PIC 9(05).
+           05  FILLER                PIC X(07).
       *
        WORKING-STORAGE SECTION.
        01  FILE-STATUS-CODES.
@@ -160,8 +188,50 @@
                88 END-OF-INSTFILE  VALUE 'Y'.
            05  NFCODE              PIC X(02).
                88 N-CODE-WRTIE       VALUE SPACES.
+           05  CKCODE              PIC X(02).
+               88 CK-CODE-WRITE      VALUE SPACES.
+           05  RSCODE              PIC X(02).
+               88 NO-RESTART-FILE  VALUE "05".
+
+       01  WS-RECONCILE-SW          PIC X(01) VALUE 'Y'.
+           88 COUNTS-RECONCILED               VALUE 'Y'.
+      *
+      *****************************************************************
+      *  RESTART/CHECKPOINT CONTROLS.  EVERY WS-CHECKPOINT-INTERVAL    *
+      *  INPUT RECORDS, 0350-WRITE-CHECKPOINT LOGS THE LAST-READ       *
+      *  RECORD COUNT AND PATIENT-NBR TO CHECKFILE.  IF A PRIOR RUN'S  *
+      *  CHECKPOINT FILE IS SUPPLIED AS RESTARTIN, THE RUN SKIPS AHEAD *
+      *  PAST ALREADY-PROCESSED RECORDS INSTEAD OF REPROCESSING THEM.  *
+      *****************************************************************
+      *
+       01  WS-CHECKPOINT-CONTROLS.
+           05  WS-CHECKPOINT-INTERVAL   PIC 9(05) COMP VALUE 1000.
+           05  WS-RESTART-SKIP-COUNT    PIC 9(08) VALUE 0.
+           05  WS-RECORDS-SKIPPED       PIC 9(08) VALUE 0.
+           05  WS-RESTART-FILE-SW       PIC X(01) VALUE 'N'.
+               88 RESTART-FILE-PRESENT            VALUE 'Y'.
 
        77  INS-COVERAGE-PERC      PIC 9(03) VALUE 10.
+      *
+      *****************************************************************
+      *  PER-INSURANCE-TYPE COVERAGE PERCENTAGES.  INSTFILE ONLY      *
+      *  CARRIES A 3-BYTE TYPE CODE (SEE WS-INS-TYPE-REC), SO THE     *
+      *  COVERAGE PERCENT FOR EACH KNOWN TYPE IS KEPT HERE AS A       *
+      *  WORKING-STORAGE CONSTANT TABLE.  10% IS USED AS A FALLBACK   *
+      *  DEFAULT FOR ANY VALID TYPE NOT LISTED BELOW.                 *
+      *****************************************************************
+      *
+       01  WS-COVERAGE-PERC-VALUES.
+           05  FILLER              PIC X(06) VALUE 'AFF020'.
+           05  FILLER              PIC X(06) VALUE 'HMO015'.
+           05  FILLER              PIC X(06) VALUE 'MED010'.
+           05  FILLER              PIC X(06) VALUE 'PPO012'.
+           05  FILLER              PIC X(06) VALUE 'PRI025'.
+      *
+       01  WS-COVERAGE-PERC-TABLE REDEFINES WS-COVERAGE-PERC-VALUES.
+           05  WS-COVERAGE-PERC-ENTRY OCCURS 5 TIMES INDEXED BY C-IDX.
+               10  WS-COV-TYPE-CODE    PIC X(03).
+               10  WS-COV-PERC         PIC 9(03).
 
        01 WS-NEWRPT-HEADER-1.
           05 FILLER               PIC X(50) VALUE SPACES.
@@ -398,8 +468,81 @@
           05  FILLER                  PIC X(22)
                   VALUE "GROSS DAILY AMOUNT:  ".
            05  GROSS-DAILY-AMT-R      PIC $,$$$,$99.99.
+      *
+       01 WS-TOTALS-REC-15.
+          05  FILLER                  PIC X(24)
+                  VALUE "TOTAL COPAY COLLECTED:  ".
+          05  TOTAL-COPAY-O           PIC $$$,$$$,$$9.
+      *
+       01 WS-TOTALS-REC-16.
+          05  FILLER                  PIC X(31)
+                  VALUE "TOTAL DEDUCTIBLE OUTSTANDING:  ".
+          05  TOTAL-DEDUCTIBLE-O      PIC $$$,$$$,$$9.
       *
        01 WS-TOTALS-BLANK-LINE        PIC X(133) VALUE SPACES.
+      *
+      *****************************************************************
+      *  DIAGNOSTIC-CODE BREAKDOWN SECTION FOR NEWRPT.  ONE ENTRY PER *
+      *  DISTINCT DIAGNOSTIC-CODE SEEN ON A GOOD RECORD, WITH A COUNT *
+      *  AND A RUNNING TOTAL OF PAT-TOTAL-AMT-NET FOR THAT CODE.      *
+      *****************************************************************
+      *
+       01 WS-DIAG-RPT-HEADER-1.
+          05 FILLER               PIC X(51) VALUE SPACES.
+          05 FILLER               PIC X(30) VALUE
+                                  'DIAGNOSTIC CODE BREAKDOWN'.
+          05 FILLER               PIC X(52) VALUE SPACES.
+      *
+       01 WS-DIAG-RPT-HEADER-2.
+          05 FILLER               PIC X(51) VALUE SPACES.
+          05 FILLER               PIC X(30) VALUE ALL '='.
+          05 FILLER               PIC X(52) VALUE SPACES.
+      *
+       01 WS-DIAG-RPT-HEADER-3.
+          05 FILLER               PIC X(04) VALUE 'DIAG'.
+          05 FILLER               PIC X(06) VALUE SPACES.
+          05 FILLER               PIC X(05) VALUE 'COUNT'.
+          05 FILLER               PIC X(06) VALUE SPACES.
+          05 FILLER               PIC X(13) VALUE 'TOTAL NET AMT'.
+      *
+       01 WS-DIAG-RPT-HEADER-4.
+          05 FILLER               PIC X(04) VALUE ALL '='.
+          05 FILLER               PIC X(06) VALUE SPACES.
+          05 FILLER               PIC X(05) VALUE ALL '='.
+          05 FILLER               PIC X(06) VALUE SPACES.
+          05 FILLER               PIC X(13) VALUE ALL '='.
+      *
+       01 WS-DIAG-RPT-DETAIL.
+          05 DIAG-CODE-D          PIC 999.
+          05 FILLER               PIC X(07) VALUE SPACES.
+          05 DIAG-COUNT-D         PIC ZZZZ9.
+          05 FILLER               PIC X(06) VALUE SPACES.
+          05 DIAG-TOTAL-AMT-D     PIC $,$$$,$$9.99.
+      *
+       01 WS-DIAG-BREAKDOWN-TABLE.
+          05 WS-DIAG-ENTRY OCCURS 50 TIMES INDEXED BY DG-IDX.
+             10 WS-DIAG-CODE      PIC 999.
+             10 WS-DIAG-COUNT     PIC 9(05).
+             10 WS-DIAG-TOTAL-AMT PIC S9(09)V99 COMP-3.
+      *
+       01 WS-DIAG-ENTRIES-USED       PIC S9(03) COMP VALUE 0.
+       01 WS-DIAG-FOUND-SW           PIC X(01) VALUE 'N'.
+          88 DIAG-CODE-FOUND                   VALUE 'Y'.
+      *
+      *****************************************************************
+      *  WORKING FIELDS FOR THE HOSPITAL-STAY-LTH / DATE-ADMIT        *
+      *  CROSS-CHECK - FLAGS A STAY LENGTH THAT IMPLIES A DISCHARGE   *
+      *  DATE STILL IN THE FUTURE.                                    *
+      *****************************************************************
+      *
+       01 WS-STAY-VALIDATION.
+          05 WS-VALID-STAY-SW           PIC X(01) VALUE 'Y'.
+             88 VALID-STAY-LENGTH                 VALUE 'Y'.
+          05 WS-ADM-YYYYMMDD            PIC 9(08).
+          05 WS-ADM-INTEGER-DATE        PIC S9(09) COMP.
+          05 WS-DISCHARGE-INTEGER-DATE  PIC S9(09) COMP.
+          05 WS-TODAY-YYYYMMDD          PIC 9(08).
+          05 WS-TODAY-INTEGER-DATE      PIC S9(09) COMP.
       *
        77  WS-DATE                     PIC 9(06).
       *
@@ -427,9 +570,13 @@
            05 TOTAL-AMT-GROSS     PIC S9(07)V99 COMP-3.
            05 TOTAL-AMT-NET       PIC S9(07)V99 COMP-3.
            05 GROSS-DAILY-AMT     PIC S9(07)V99 COMP-3.
+           05 TOTAL-COPAY         PIC S9(07) COMP-3.
+           05 TOTAL-DEDUCTIBLE    PIC S9(07) COMP-3.
       *
        01 WS-TEMP-VARS.
           05 MAX-HOSP-ENTRIES     PIC S9(03) COMP VALUE 14.
+          05 WS-INS-TYPE-ENTRIES-LOADED PIC S9(03) COMP VALUE 0.
+          05 WS-INS-TYPE-SKIPPED-COUNT  PIC S9(03) COMP VALUE 0.
           05 WS-DAILY-AMOUNT      PIC S9(7)V99.
           05 WS-6-DIGIT-DATE      PIC X(06) VALUE SPACES.
       *
@@ -462,15 +609,22 @@
            05  DEDUCTIBLE         PIC S9(04).
       *
        01 INS-TYPE-TABLE. *>INSURANCE TYPE TABLE
-          05 INS-TYPE-ITEM OCCURS 5 TIMES INDEXED BY T-IDX PIC X(03).
+      *>SIZED TO MAX-HOSP-ENTRIES AND LOADED FROM INSTFILE AT RUN TIME
+      *>(SEE 0200-READ-LOAD-INS-TYPE-FILE) SO NEW PLAN TYPES DON'T
+      *>REQUIRE A RECOMPILE.  VALIDITY IS DRIVEN ENTIRELY BY WHAT'S
+      *>ACTUALLY LOADED (SEE 0500-SEARCH-INS-TYPE-TABLE), NOT BY THESE
+      *>88s, WHICH ONLY NAME THE PLAN TYPES 0700-ADD-TO-TOTALS KNOWS
+      *>HOW TO BUCKET.
+      *>THE 14 HERE MUST MATCH MAX-HOSP-ENTRIES' VALUE - OCCURS TAKES
+      *>AN INTEGER LITERAL, NOT A DATA NAME.
+          05 INS-TYPE-ITEM OCCURS 14 TIMES
+                DEPENDING ON WS-INS-TYPE-ENTRIES-LOADED
+                INDEXED BY T-IDX PIC X(03).
               88  AFF VALUE 'AFF'.
               88  HMO VALUE 'HMO'.
               88  MED VALUE 'MED'.
               88  PPO VALUE 'PPO'.
               88  PRI VALUE 'PRI'.
-              88  VALID-INS-TYPES VALUES 'AFF', 'HMO', 'MED', 'PPO',
-                                        'PRI'.
-          05 FILLER  PIC X(77) VALUE SPACES.
       *
        01 WS-INS-TYPE-REC.  *>WORKING STORAGE AREA FOR INS TYPE FILE
           05 WS-INS-TYPE-CODE     PIC X(03) VALUE SPACES.
@@ -504,7 +658,9 @@
        PROCEDURE DIVISION.
            PERFORM 0000-HOUSEKEEPING.
            PERFORM 0100-OPEN-FILES.
+           PERFORM 0150-READ-RESTART-CHECKPOINT.
            PERFORM 0200-READ-LOAD-INS-TYPE-FILE.
+           PERFORM 0160-SKIP-TO-RESTART-POINT.
            PERFORM 0300-READ-HOSP-PATIENT-FILE.
            PERFORM 1200-WRITE-ERROR-RPT-HEADERS.
            PERFORM 1510-WRITE-NEWRPT-HEADERS.
@@ -513,8 +669,13 @@
            PERFORM 1600-MOVE-TOTAL-FIELDS.
            PERFORM 1700-WRIE-HOSPOUT-TOTALS.
            PERFORM 1750-WRIE-NEWRPT-TOTALS.
+           PERFORM 1760-WRITE-DIAG-BREAKDOWN-RPT.
            PERFORM 1800-CLOSE-FILES.
-           MOVE +0 TO RETURN-CODE.
+           IF COUNTS-RECONCILED
+              MOVE +0 TO RETURN-CODE
+           ELSE
+              MOVE +4 TO RETURN-CODE
+           END-IF.
            GOBACK.
       *
        0000-HOUSEKEEPING.
@@ -550,7 +711,10 @@
                        WS-TOTALS-REC-11,
                        WS-TOTALS-REC-12,
                        WS-TOTALS-REC-13,
-                       WS-TOTALS-REC-14.
+                       WS-TOTALS-REC-14,
+                       WS-TOTALS-REC-15,
+                       WS-TOTALS-REC-16,
+                       WS-DIAG-BREAKDOWN-TABLE.
       *
        0100-OPEN-FILES.
       *
@@ -615,6 +779,115 @@
            ELSE
               DISPLAY 'ERROR ENCOUNTERED THE NEW REPORT FILE'
            END-IF.
+
+           OPEN OUTPUT CHECKFILE.
+           IF CKCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED OPENING CHECKPOINT FILE'
+           END-IF.
+
+           OPEN INPUT RESTARTIN.
+           IF RSCODE = '00'
+              MOVE 'Y' TO WS-RESTART-FILE-SW
+           ELSE
+              IF NO-RESTART-FILE
+                 MOVE 'N' TO WS-RESTART-FILE-SW
+              ELSE
+                 DISPLAY 'ERROR ENCOUNTERED OPENING RESTART FILE'
+              END-IF
+           END-IF.
+      *
+       0150-READ-RESTART-CHECKPOINT.
+      *
+      *****************************************************************
+      *  DESCRIPTION:                                                 *
+      *    THIS PARAGRAPH READS A PRIOR RUN'S CHECKPOINT FILE (IF ANY *
+      *    WAS SUPPLIED AS RESTARTIN) THROUGH TO ITS LAST RECORD AND  *
+      *    SAVES THE RECORD COUNT FROM THAT RECORD AS THE NUMBER OF   *
+      *    INPUT RECORDS TO SKIP ON THIS RUN.                         *
+      *                                                               *
+      *  CALLED BY:                                                   *
+      *    -  MAIN PROCEDURE AREA                                     *
+      *                                                               *
+      *  CALLS:                                                       *
+      *    -  NONE                                                    *
+      *****************************************************************
+      *
+           IF RESTART-FILE-PRESENT
+              PERFORM UNTIL NO-RESTART-FILE
+                 READ RESTARTIN INTO RESTART-REC
+                   AT END
+                     CONTINUE
+                   NOT AT END
+                     MOVE RST-RECORDS-READ TO WS-RESTART-SKIP-COUNT
+                 END-READ
+                 IF RSCODE = '00' OR NO-RESTART-FILE
+                    NEXT SENTENCE
+                 ELSE
+                    DISPLAY 'ERROR ENCOUNTERED READING RESTART FILE'
+                    MOVE '10' TO RSCODE
+                 END-IF
+              END-PERFORM
+              CLOSE RESTARTIN
+           END-IF.
+      *
+       0160-SKIP-TO-RESTART-POINT.
+      *
+      *****************************************************************
+      *  DESCRIPTION:                                                 *
+      *    THIS PARAGRAPH RE-READS AND DISCARDS THE HOSPIN RECORDS    *
+      *    ALREADY PROCESSED BY A PRIOR RUN (PER WS-RESTART-SKIP-     *
+      *    COUNT) SO 0400-MAIN-PROCESS PICKS UP WHERE THAT RUN LEFT   *
+      *    OFF INSTEAD OF REPROCESSING AND RE-TOTALING THEM.  THESE   *
+      *    SKIPPED READS DO NOT ADD TO RECORDS-READ, SINCE THAT       *
+      *    COUNTER IS RESET TO ZERO EACH RUN AND MUST REFLECT ONLY    *
+      *    THIS EXECUTION'S OWN READS FOR THE RECORDS-READ =          *
+      *    RECORDS-WRITTEN + ERROR-RECS RECONCILIATION CHECK.         *
+      *                                                               *
+      *  CALLED BY:                                                   *
+      *    -  MAIN PROCEDURE AREA                                     *
+      *                                                               *
+      *  CALLS:                                                       *
+      *    -  0165-READ-HOSP-SKIP-RECORD                              *
+      *****************************************************************
+      *
+           IF RESTART-FILE-PRESENT AND WS-RESTART-SKIP-COUNT > 0
+              PERFORM UNTIL WS-RECORDS-SKIPPED >= WS-RESTART-SKIP-COUNT
+                 OR END-OF-HOSPIN-FILE
+                 PERFORM 0165-READ-HOSP-SKIP-RECORD
+              END-PERFORM
+           END-IF.
+      *
+       0165-READ-HOSP-SKIP-RECORD.
+      *
+      *****************************************************************
+      *  DESCRIPTION:                                                 *
+      *    THIS PARAGRAPH READS AND DISCARDS ONE HOSPIN RECORD DURING *
+      *    THE RESTART SKIP PASS, WITHOUT ADDING TO RECORDS-READ.     *
+      *                                                               *
+      *  CALLED BY:                                                   *
+      *    -  0160-SKIP-TO-RESTART-POINT                              *
+      *                                                               *
+      *  CALLS:                                                       *
+      *    -  NONE                                                    *
+      *****************************************************************
+      *
+           READ HOSPIN INTO WS-HOSP-REC
+               AT END MOVE 'Y' TO HOSPIN-FILE-SW
+           END-READ.
+
+           IF IFCODE = '00'  OR '10'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED READING HOSPITAL INPUT FILE'
+           END-IF.
+      *
+           IF END-OF-HOSPIN-FILE
+              NEXT SENTENCE
+           ELSE
+              ADD +1 TO WS-RECORDS-SKIPPED
+           END-IF.
       *
        0200-READ-LOAD-INS-TYPE-FILE.
       *
@@ -623,13 +896,16 @@
       *    THIS PARAGRAPH READS THE INSURANCE TYPE FILE, CHECKS THE   *
       *    FILE STATUS AND DISPLAYS AN ERROR MESSAGE IF THE FILE      *
       *    STATUS IS NOT '00'.  THE INSURANCE TYPE TABLE IS LOADED AS *
-      *    RECORDS ARE READ FROM THE INPUT FILE.                      *
+      *    RECORDS ARE READ FROM THE INPUT FILE.  IF INSTFILE HAS     *
+      *    MORE RECORDS THAN THE TABLE CAN HOLD, 0250-WARN-INS-TYPE-  *
+      *    OVERFLOW IS CALLED TO COUNT AND REPORT THEM INSTEAD OF     *
+      *    LETTING THEM VANISH SILENTLY.                              *
       *                                                               *
       *  CALLED BY:                                                   *
       *    - MAIN PROCEDURE AREA                                      *
       *                                                               *
       *  CALLS:                                                       *
-      *    -  NONE                                                    *
+      *    -  0250-WARN-INS-TYPE-OVERFLOW                             *
       *****************************************************************
       *
            READ INSTFILE INTO WS-INS-TYPE-REC
@@ -642,8 +918,9 @@
               DISPLAY 'ERROR ENCOUNTERED READIG INSURANCE TYPE FILE'
            END-IF.
 
-           PERFORM VARYING T-IDX FROM 1 BY 1 UNTIL T-IDX > 5 OR
-              END-OF-INS-TYPE-FILE
+           PERFORM VARYING T-IDX FROM 1 BY 1 UNTIL T-IDX >
+              MAX-HOSP-ENTRIES OR END-OF-INS-TYPE-FILE
+                 MOVE T-IDX TO WS-INS-TYPE-ENTRIES-LOADED
                  MOVE WS-INS-TYPE-CODE TO INS-TYPE-ITEM (T-IDX)
                  READ INSTFILE INTO WS-INS-TYPE-REC
                    AT END
@@ -656,6 +933,44 @@
               DISPLAY
                  'ERROR ENCOUNTERED READIG INSURANCE TYPE FILE'
            END-IF.
+      *
+           IF NOT END-OF-INS-TYPE-FILE
+              PERFORM 0250-WARN-INS-TYPE-OVERFLOW
+           END-IF.
+      *
+       0250-WARN-INS-TYPE-OVERFLOW.
+      *
+      *****************************************************************
+      *  DESCRIPTION:                                                 *
+      *    CALLED WHEN INSTFILE RECORDS REMAIN AFTER THE INSURANCE    *
+      *    TYPE TABLE'S CAPACITY (MAX-HOSP-ENTRIES) HAS BEEN REACHED. *
+      *    COUNTS THE RECORD ALREADY READ (BUT NOT STORED) PLUS EVERY *
+      *    REMAINING INSTFILE RECORD, THEN DISPLAYS A WARNING NAMING  *
+      *    HOW MANY RECORDS WERE LEFT OUT OF THE TABLE INSTEAD OF     *
+      *    LETTING THEM SILENTLY VANISH.                              *
+      *                                                               *
+      *  CALLED BY:                                                   *
+      *    -  0200-READ-LOAD-INS-TYPE-FILE                            *
+      *                                                               *
+      *  CALLS:                                                       *
+      *    -  NONE                                                    *
+      *****************************************************************
+      *
+           MOVE 1 TO WS-INS-TYPE-SKIPPED-COUNT.
+           PERFORM UNTIL END-OF-INS-TYPE-FILE
+              READ INSTFILE INTO WS-INS-TYPE-REC
+                 AT END
+                    MOVE 'Y' TO INS-TYPE-FILE-SW
+              END-READ
+              IF NOT END-OF-INS-TYPE-FILE
+                 ADD 1 TO WS-INS-TYPE-SKIPPED-COUNT
+              END-IF
+           END-PERFORM.
+      *
+           DISPLAY 'WARNING: INSURANCE TYPE TABLE CAPACITY OF '
+              MAX-HOSP-ENTRIES ' ENTRIES WAS EXCEEDED - '
+              WS-INS-TYPE-SKIPPED-COUNT
+              ' INSTFILE RECORD(S) WERE NOT LOADED INTO THE TABLE'.
       *
         0300-READ-HOSP-PATIENT-FILE.
       *
@@ -687,6 +1002,33 @@
               NEXT SENTENCE
            ELSE
               ADD +1 TO RECORDS-READ
+              IF FUNCTION MOD(RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+                 PERFORM 0350-WRITE-CHECKPOINT
+              END-IF
+           END-IF.
+      *
+       0350-WRITE-CHECKPOINT.
+      *
+      *****************************************************************
+      *  DESCRIPTION:                                                 *
+      *    THIS PARAGRAPH LOGS THE CURRENT RECORD COUNT AND THE LAST  *
+      *    PATIENT-NBR READ TO CHECKFILE EVERY WS-CHECKPOINT-INTERVAL *
+      *    RECORDS SO A SUBSEQUENT RUN CAN RESTART FROM THIS POINT.   *
+      *                                                               *
+      *  CALLED BY:                                                   *
+      *    -  0300-READ-HOSP-PATIENT-FILE                             *
+      *                                                               *
+      *  CALLS:                                                       *
+      *    -  NONE                                                    *
+      *****************************************************************
+      *
+           MOVE RECORDS-READ  TO CHK-RECORDS-READ.
+           MOVE PATIENT-NBR   TO CHK-LAST-PATIENT-NBR.
+           WRITE CHECK-REC.
+           IF CKCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED WRITING CHECKPOINT FILE'
            END-IF.
       *
        0400-MAIN-PROCESS.
@@ -721,12 +1063,22 @@
            IF VALID-PATIENT-TYPE
               PERFORM 0500-SEARCH-INS-TYPE-TABLE
               IF VALID-INS-TYPE
-                 MOVE WS-HOSP-REC TO OUT-REC
-                 PERFORM 0750-WRITE-OUTFILE
-                 PERFORM 0600-CALC-PATIENT-TOT-AMOUNTS
-                 PERFORM 0700-ADD-TO-TOTALS
-                 PERFORM 0900-PROCESS-HOSPIN-REPORT
-                 PERFORM 1525-PROCESS-NEWRPT-DETAIL
+                 PERFORM 0570-VALIDATE-STAY-LENGTH
+                 IF VALID-STAY-LENGTH
+                    MOVE WS-HOSP-REC TO OUT-REC
+                    PERFORM 0750-WRITE-OUTFILE
+                    PERFORM 0600-CALC-PATIENT-TOT-AMOUNTS
+                    PERFORM 0650-ACCUM-DIAG-BREAKDOWN
+                    PERFORM 0700-ADD-TO-TOTALS
+                    PERFORM 0900-PROCESS-HOSPIN-REPORT
+                    PERFORM 1525-PROCESS-NEWRPT-DETAIL
+                 ELSE
+                    MOVE 'STAY LENGTH'    TO FIELD-IN-ERROR-E
+                    MOVE 'HOSPITAL STAY LENGTH IMPLIES A DISCHARGE DAT
+      -                'E NOT YET REACHED' TO ERROR-MESSAGE-E
+                    MOVE HOSPITAL-STAY-LTH TO FIELD-IN-ERR-VALUE-E
+                    PERFORM 1300-PROCESS-ERROR-REPORT
+                 END-IF
               ELSE
                  MOVE 'INSURANCE TYPE'    TO FIELD-IN-ERROR-E
                  MOVE 'INVALID INSURANCE TYPE. VALID VALUES ARE AFF, HMO
@@ -765,10 +1117,71 @@
                AT END MOVE 'N' TO VALID-INS-TYPE-SW
             WHEN INS-TYPE-ITEM (T-IDX) = INS-TYPE
               MOVE 'Y' TO VALID-INS-TYPE-SW
+              PERFORM 0550-LOOKUP-COVERAGE-PERC
            END-SEARCH.
       *
       *****************************************************************
       *  DESCRIPTION:                                                 *
+      *    THIS PARAGRAPH LOOKS UP THE COVERAGE PERCENT FOR THE       *
+      *    INSURANCE TYPE JUST MATCHED IN THE INSURANCE TYPE TABLE,   *
+      *    SETTING INS-COVERAGE-PERC FROM WS-COVERAGE-PERC-TABLE.  A  *
+      *    TYPE THAT'S VALID BUT NOT LISTED IN THE COVERAGE TABLE     *
+      *    KEEPS THE 10% DEFAULT.                                     *
+      *                                                               *
+      *  CALLED BY:                                                   *
+      *    -  0500-SEARCH-INS-TYPE-TABLE                              *
+      *                                                               *
+      *  CALLS:                                                       *
+      *    -  NONE                                                    *
+      *****************************************************************
+      *
+       0550-LOOKUP-COVERAGE-PERC.
+           MOVE 10 TO INS-COVERAGE-PERC.
+           SET C-IDX TO 1.
+           SEARCH WS-COVERAGE-PERC-ENTRY
+               AT END CONTINUE
+            WHEN WS-COV-TYPE-CODE (C-IDX) = INS-TYPE
+              MOVE WS-COV-PERC (C-IDX) TO INS-COVERAGE-PERC
+           END-SEARCH.
+      *
+      *****************************************************************
+      *  DESCRIPTION:                                                 *
+      *    THIS PARAGRAPH CROSS-CHECKS HOSPITAL-STAY-LTH AGAINST      *
+      *    DATE-ADMIT - IF THE ADMIT DATE PLUS THE STAY LENGTH IMPLIES*
+      *    A DISCHARGE DATE THAT HASN'T HAPPENED YET, THE RECORD IS   *
+      *    FLAGGED INVALID.  DATE-ADMIT IS MM/DD/YYYY; A NON-NUMERIC  *
+      *    DATE IS ALSO TREATED AS INVALID RATHER THAN RISKING A BAD  *
+      *    DATE-INTRINSIC CALL.                                       *
+      *                                                               *
+      *  CALLED BY:                                                   *
+      *    -  0400-MAIN-PROCESS                                       *
+      *                                                               *
+      *  CALLS:                                                       *
+      *    -  NONE                                                    *
+      *****************************************************************
+      *
+       0570-VALIDATE-STAY-LENGTH.
+           MOVE 'Y' TO WS-VALID-STAY-SW.
+           IF DATE-ADMIT (7:4) NUMERIC AND DATE-ADMIT (1:2) NUMERIC
+              AND DATE-ADMIT (4:2) NUMERIC
+              STRING DATE-ADMIT (7:4) DATE-ADMIT (1:2) DATE-ADMIT (4:2)
+                 DELIMITED BY SIZE INTO WS-ADM-YYYYMMDD
+              COMPUTE WS-ADM-INTEGER-DATE =
+                 FUNCTION INTEGER-OF-DATE (WS-ADM-YYYYMMDD)
+              COMPUTE WS-DISCHARGE-INTEGER-DATE =
+                 WS-ADM-INTEGER-DATE + HOSPITAL-STAY-LTH
+              MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-YYYYMMDD
+              COMPUTE WS-TODAY-INTEGER-DATE =
+                 FUNCTION INTEGER-OF-DATE (WS-TODAY-YYYYMMDD)
+              IF WS-DISCHARGE-INTEGER-DATE > WS-TODAY-INTEGER-DATE
+                 MOVE 'N' TO WS-VALID-STAY-SW
+              END-IF
+           ELSE
+              MOVE 'N' TO WS-VALID-STAY-SW
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:                                                 *
       *    THIS PARAGRAPH CALCULATES THE PAT-TOTAL-AMT-NET FOR EACH   *
       *    RECORD AND ADDS THE RESULT TO OTHER TOTAL AMOUNTS.         *
       *                                                               *
@@ -793,6 +1206,45 @@
       *
       *****************************************************************
       *  DESCRIPTION:                                                 *
+      *    THIS PARAGRAPH ACCUMULATES THE DIAGNOSTIC-CODE BREAKDOWN   *
+      *    TABLE -  A COUNT AND A TOTAL PAT-TOTAL-AMT-NET FOR EACH    *
+      *    DISTINCT DIAGNOSTIC-CODE SEEN ON A GOOD RECORD.  A NEW     *
+      *    CODE GETS A NEW ENTRY IF THE TABLE ISN'T FULL; OTHERWISE   *
+      *    A WARNING IS DISPLAYED AND THE CODE IS SKIPPED.            *
+      *                                                               *
+      *  CALLED BY:                                                   *
+      *    -  0400-MAIN-PROCESS                                       *
+      *                                                               *
+      *  CALLS:                                                       *
+      *    -  NONE                                                    *
+      *****************************************************************
+      *
+       0650-ACCUM-DIAG-BREAKDOWN.
+           MOVE 'N' TO WS-DIAG-FOUND-SW.
+           PERFORM VARYING DG-IDX FROM 1 BY 1
+              UNTIL DG-IDX > WS-DIAG-ENTRIES-USED
+                 IF WS-DIAG-CODE (DG-IDX) = DIAGNOSTIC-CODE
+                    ADD 1 TO WS-DIAG-COUNT (DG-IDX)
+                    ADD PAT-TOTAL-AMT-NET TO WS-DIAG-TOTAL-AMT (DG-IDX)
+                    MOVE 'Y' TO WS-DIAG-FOUND-SW
+                 END-IF
+           END-PERFORM.
+
+           IF NOT DIAG-CODE-FOUND
+              IF WS-DIAG-ENTRIES-USED < 50
+                 ADD 1 TO WS-DIAG-ENTRIES-USED
+                 SET DG-IDX TO WS-DIAG-ENTRIES-USED
+                 MOVE DIAGNOSTIC-CODE   TO WS-DIAG-CODE (DG-IDX)
+                 MOVE 1                 TO WS-DIAG-COUNT (DG-IDX)
+                 MOVE PAT-TOTAL-AMT-NET TO WS-DIAG-TOTAL-AMT (DG-IDX)
+              ELSE
+                 DISPLAY 'WARNING: DIAGNOSTIC CODE BREAKDOWN TABLE FULL'
+                    ' - CODE ' DIAGNOSTIC-CODE ' NOT TRACKED'
+              END-IF
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:                                                 *
       *    THIS PARAGRAPH ADDS TOTAL COUNTS. THE INSURANCE TYPE TABLE *
       *    IS SEARCHED AND 1 ADDED EACH TIME THE INSURANCE TYPE ON THE*
       *    INPUT RECORD IS ENCOUNTERED. TOTAL COUNTS FOR INPATIENT AND*
@@ -841,6 +1293,9 @@
            ELSE
               ADD +1 TO NBR-OUTPATIENTS
            END-IF.
+
+           ADD COPAY      TO TOTAL-COPAY.
+           ADD DEDUCTIBLE TO TOTAL-DEDUCTIBLE.
       *
       *****************************************************************
       *  DESCRIPTION:                                                 *
@@ -1208,6 +1663,24 @@
            MOVE NBR-NO-COVERAGE         TO TOTAL-NO-COVERAGE-O.
            MOVE TOTAL-AMT-GROSS         TO TOTAL-GROSS-O.
            MOVE TOTAL-AMT-NET           TO TOTAL-NET-O.
+           MOVE TOTAL-COPAY             TO TOTAL-COPAY-O.
+           MOVE TOTAL-DEDUCTIBLE        TO TOTAL-DEDUCTIBLE-O.
+      *
+      *****************************************************************
+      *  RECONCILE READ COUNT AGAINST WRITTEN + ERROR COUNTS BEFORE   *
+      *  ANY DOWNSTREAM JOB TRUSTS THE OUTFILE.  AN OUT-OF-BALANCE RUN*
+      *  GETS A WARNING AND A NON-ZERO RETURN CODE FROM THE MAIN      *
+      *  PROCEDURE AREA.                                              *
+      *****************************************************************
+      *
+           IF RECORDS-READ = RECORDS-WRITTEN + ERROR-RECS
+              MOVE 'Y' TO WS-RECONCILE-SW
+           ELSE
+              MOVE 'N' TO WS-RECONCILE-SW
+              DISPLAY 'WARNING: RECORD COUNTS DO NOT RECONCILE - READ '
+                 RECORDS-READ ' WRITTEN ' RECORDS-WRITTEN ' ERRORS '
+                 ERROR-RECS
+           END-IF.
       *
       *****************************************************************
       *  DESCRIPTION:                                                 *
@@ -1267,6 +1740,12 @@
            WRITE HOSP-RPT-REC FROM WS-TOTALS-REC-13
               AFTER ADVANCING 1 LINES.
 
+           WRITE HOSP-RPT-REC FROM WS-TOTALS-REC-15
+              AFTER ADVANCING 1 LINES.
+
+           WRITE HOSP-RPT-REC FROM WS-TOTALS-REC-16
+              AFTER ADVANCING 1 LINES.
+
            IF RFCODE = '00'
              NEXT SENTENCE
            ELSE
@@ -1328,6 +1807,47 @@
 
            WRITE NEW-RPT-REC FROM WS-TOTALS-REC-14.
 
+           WRITE NEW-RPT-REC FROM WS-TOTALS-REC-15
+              AFTER ADVANCING 1 LINES.
+
+           WRITE NEW-RPT-REC FROM WS-TOTALS-REC-16
+              AFTER ADVANCING 1 LINES.
+
+           IF NFCODE = '00'
+             NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED WRITING TO REPORT FILE'
+           END-IF.
+      *
+      *****************************************************************
+      *  DESCRIPTION:                                                 *
+      *    THIS PARAGRAPH WRITES THE DIAGNOSTIC-CODE BREAKDOWN SECTION*
+      *    TO THE FORMATTED REPORT FILE - ONE LINE PER DISTINCT       *
+      *    DIAGNOSTIC-CODE SEEN, WITH ITS COUNT AND TOTAL NET AMOUNT. *
+      *                                                               *
+      *  CALLED BY:                                                   *
+      *    -  MAIN PROCEDURE AREA                                     *
+      *                                                               *
+      *  CALLS:                                                       *
+      *    -  NONE                                                    *
+      *****************************************************************
+      *
+       1760-WRITE-DIAG-BREAKDOWN-RPT.
+           WRITE NEW-RPT-REC FROM WS-TOTALS-BLANK-LINE.
+           WRITE NEW-RPT-REC FROM WS-DIAG-RPT-HEADER-1.
+           WRITE NEW-RPT-REC FROM WS-DIAG-RPT-HEADER-2.
+           WRITE NEW-RPT-REC FROM WS-TOTALS-BLANK-LINE.
+           WRITE NEW-RPT-REC FROM WS-DIAG-RPT-HEADER-3.
+           WRITE NEW-RPT-REC FROM WS-DIAG-RPT-HEADER-4.
+
+           PERFORM VARYING DG-IDX FROM 1 BY 1
+              UNTIL DG-IDX > WS-DIAG-ENTRIES-USED
+                 MOVE WS-DIAG-CODE (DG-IDX)       TO DIAG-CODE-D
+                 MOVE WS-DIAG-COUNT (DG-IDX)      TO DIAG-COUNT-D
+                 MOVE WS-DIAG-TOTAL-AMT (DG-IDX)  TO DIAG-TOTAL-AMT-D
+                 WRITE NEW-RPT-REC FROM WS-DIAG-RPT-DETAIL
+           END-PERFORM.
+
            IF NFCODE = '00'
              NEXT SENTENCE
            ELSE
@@ -1390,3 +1910,10 @@
            ELSE
               DISPLAY 'ERROR ENCOUNTERED CLOSING FORMATTED REPORT FILE'
            END-IF.
+
+           CLOSE CHECKFILE.
+           IF CKCODE = '00'
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'ERROR ENCOUNTERED CLOSING CHECKPOINT FILE'
+           END-IF.
